@@ -0,0 +1,484 @@
+      $set sourceformat"free"
+      *>-----Divisão de identificação do programa
+       identification division.
+       program-id. "loteriabatch".
+       author. "Elaine Martina Andre".
+       installation. "PC".
+       date-written. 03/11/2020.
+       date-compiled. 03/11/2020.
+
+      *>-----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select cartoes-arq assign to "CARTOES-APOSTA"
+               organization is sequential
+               file status is ws-fs-cartoes.
+
+           select apostas-hist-arq assign to "APOSTAS-HIST"
+               organization is sequential
+               file status is ws-fs-hist.
+
+           select auditoria-arq assign to "AUDITORIA-SORTEIO"
+               organization is sequential
+               file status is ws-fs-aud.
+
+      *>-----Declaração de variáveis
+       data division.
+
+      *>-----Variaveis de arquivos
+       file section.
+       fd  cartoes-arq
+           label records are standard.
+           copy cartaoaposta.
+
+       fd  apostas-hist-arq
+           label records are standard.
+           copy apostashist.
+
+       fd  auditoria-arq
+           label records are standard.
+           copy auditoria.
+
+      *>-----Variaveis de trabalho
+       working-storage section.
+
+      *>   Copia de trabalho do cartao de aposta lido do arquivo de entrada
+       copy cartaoaposta replacing ==ca-registro==           by ==wc-registro==
+                                   ==ca-nr-apostas==          by ==wc-nr-apostas==
+                                   ==ca-numeros-apostados==   by ==wc-numeros-apostados==
+                                   ==ca-num-apostado==        by ==wc-num-apostado==.
+
+      *>   Numeros sorteados na volta atual
+       77  ws-num-sort1                            pic 9(02).
+       77  ws-num-sort2                            pic 9(02).
+       77  ws-num-sort3                            pic 9(02).
+       77  ws-num-sort4                            pic 9(02).
+       77  ws-num-sort5                            pic 9(02).
+       77  ws-num-sort6                            pic 9(02).
+
+      *>   Numeros do sorteio que rendeu a melhor quantidade de acertos
+      *>   ate agora (o que e mostrado na tela e gravado no historico,
+      *>   nao a ultima volta do sorteio)
+       77  ws-melhor-num-sort1                     pic 9(02).
+       77  ws-melhor-num-sort2                     pic 9(02).
+       77  ws-melhor-num-sort3                     pic 9(02).
+       77  ws-melhor-num-sort4                     pic 9(02).
+       77  ws-melhor-num-sort5                     pic 9(02).
+       77  ws-melhor-num-sort6                     pic 9(02).
+
+      *>   Mesmos numeros sorteados, em forma de tabela, para facilitar a
+      *>   conferencia contra os ate 10 numeros apostados no cartao
+       01  ws-tab-sorteio.
+           05  ws-num-sorteado occurs 6 times      pic 9(02).
+
+      *>   Sorteio
+       77  ws-num-sort-aux                         pic 9(02)v999999.
+       77  ws-semente                              pic 9(08).
+       77  ws-semente1                             pic 9(08).
+
+      *>   Sementes usadas em cada um dos 6 numeros do sorteio atual,
+      *>   para a trilha de auditoria
+       01  ws-tab-sementes.
+           05  ws-semente-sort occurs 6 times      pic 9(08).
+
+       77  ws-contador                             pic 9(08).
+
+      *>   Tempo gasto até acertar a aposta
+       77  ws-hora-inicio                          pic 9(08).
+       77  ws-hora-final                           pic 9(08).
+       77  ws-dif-hora                             pic 9(08).
+
+      *>   Auxiliares para o calculo do tempo gasto em segundos
+       77  ws-ini-hh                               pic 9(02).
+       77  ws-ini-mm                               pic 9(02).
+       77  ws-ini-ss                               pic 9(02).
+       77  ws-fin-hh                               pic 9(02).
+       77  ws-fin-mm                               pic 9(02).
+       77  ws-fin-ss                               pic 9(02).
+       77  ws-seg-inicio                           pic 9(08).
+       77  ws-seg-final                            pic 9(08).
+       77  ws-dif-hh                               pic 9(02).
+       77  ws-dif-mm                               pic 9(02).
+       77  ws-dif-ss                               pic 9(02).
+       77  ws-dif-hora-tela                        pic x(08).
+
+       77  ws-menu                                 pic x(05).
+           88 ws-fim                               value "true".
+           88 ws-n-fim                             value "false".
+
+       77  ws-flag-fim-cartoes                     pic x(05).
+           88 ws-fim-cartoes                       value "true".
+           88 ws-n-fim-cartoes                     value "false".
+
+       77  ws-fs-cartoes                           pic x(02).
+       77  ws-fs-hist                              pic x(02).
+       77  ws-fs-aud                               pic x(02).
+       77  ws-data-atual                           pic 9(08).
+       77  ws-hora-aud                             pic 9(08).
+
+       77  ws-nr-cartao                            pic 9(08).
+       77  ws-idx-num                              pic 9(02) comp.
+       77  ws-idx-sort                             pic 9(02) comp.
+       77  ws-acertos                              pic 9(01) comp.
+       77  ws-melhor-acertos                       pic 9(01) comp.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa-batch.
+           perform processa-cartoes.
+           perform finaliza-batch.
+
+      *>------------------------------------------------------------------------
+      *>                     Procedimentos de Inicialização
+      *>------------------------------------------------------------------------
+       inicializa-batch section.
+
+           move zero to ws-nr-cartao
+           set ws-n-fim-cartoes to true
+
+           open input cartoes-arq
+
+           if ws-fs-cartoes = "35"
+               display "Arquivo de Cartoes de Aposta Nao Encontrado."
+               stop run
+           end-if
+
+      *>   Abre a trilha de auditoria uma unica vez para todo o lote; cada
+      *>   sorteio, de qualquer cartao, apenas grava um registro nela
+           open extend auditoria-arq
+           if ws-fs-aud = "35"
+               open output auditoria-arq
+           end-if
+
+           .
+       inicializa-batch-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>              Leitura e Processamento de Cada Cartao de Aposta
+      *>------------------------------------------------------------------------
+       processa-cartoes section.
+
+           perform until ws-fim-cartoes
+
+               read cartoes-arq into wc-registro
+                   at end
+                       set ws-fim-cartoes to true
+                   not at end
+                       add 1 to ws-nr-cartao
+                       perform processa-um-cartao
+               end-read
+
+           end-perform
+
+           .
+       processa-cartoes-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>        Sorteia e Compara Ate Acertar Todos os Numeros de Um Cartao
+      *>------------------------------------------------------------------------
+       processa-um-cartao section.
+
+           move zero to ws-contador
+           move zero to ws-melhor-acertos
+           move zero to ws-melhor-num-sort1
+           move zero to ws-melhor-num-sort2
+           move zero to ws-melhor-num-sort3
+           move zero to ws-melhor-num-sort4
+           move zero to ws-melhor-num-sort5
+           move zero to ws-melhor-num-sort6
+           set ws-n-fim to true
+
+           accept ws-hora-inicio from time
+
+           perform until ws-fim
+
+               perform sorteio-batch
+
+               if  ws-num-sort1 <> ws-num-sort2
+               and ws-num-sort1 <> ws-num-sort3
+               and ws-num-sort1 <> ws-num-sort4
+               and ws-num-sort1 <> ws-num-sort5
+               and ws-num-sort1 <> ws-num-sort6
+               and ws-num-sort1 <> 0
+               and ws-num-sort2 <> ws-num-sort3
+               and ws-num-sort2 <> ws-num-sort4
+               and ws-num-sort2 <> ws-num-sort5
+               and ws-num-sort2 <> ws-num-sort6
+               and ws-num-sort2 <> 0
+               and ws-num-sort3 <> ws-num-sort4
+               and ws-num-sort3 <> ws-num-sort5
+               and ws-num-sort3 <> ws-num-sort6
+               and ws-num-sort3 <> 0
+               and ws-num-sort4 <> ws-num-sort5
+               and ws-num-sort4 <> ws-num-sort6
+               and ws-num-sort4 <> 0
+               and ws-num-sort5 <> ws-num-sort6
+               and ws-num-sort5 <> 0
+               and ws-num-sort6 <> 0 then
+
+                   add 1 to ws-contador
+                   perform conta-acertos-batch
+
+                   if ws-acertos > ws-melhor-acertos
+                       move ws-acertos    to ws-melhor-acertos
+                       move ws-num-sort1  to ws-melhor-num-sort1
+                       move ws-num-sort2  to ws-melhor-num-sort2
+                       move ws-num-sort3  to ws-melhor-num-sort3
+                       move ws-num-sort4  to ws-melhor-num-sort4
+                       move ws-num-sort5  to ws-melhor-num-sort5
+                       move ws-num-sort6  to ws-melhor-num-sort6
+                   end-if
+
+                   if ws-acertos = 6
+                       set ws-fim to true
+                   end-if
+
+               end-if
+
+           end-perform
+
+           accept ws-hora-final from time
+           perform calcula-tempo-gasto-batch
+
+           display " "
+           display "----- Resultado do Cartao " ws-nr-cartao " -----"
+           display "Numeros Apostados: " wc-num-apostado(1) " " wc-num-apostado(2)
+               " " wc-num-apostado(3) " " wc-num-apostado(4) " " wc-num-apostado(5)
+               " " wc-num-apostado(6) " " wc-num-apostado(7) " " wc-num-apostado(8)
+               " " wc-num-apostado(9) " " wc-num-apostado(10)
+           display "Numeros Sorteados: " ws-melhor-num-sort1 " " ws-melhor-num-sort2
+               " " ws-melhor-num-sort3 " " ws-melhor-num-sort4 " "
+               ws-melhor-num-sort5 " " ws-melhor-num-sort6
+           display "Tentativas: " ws-contador " Tempo Gasto: " ws-dif-hora-tela
+
+           evaluate ws-melhor-acertos
+               when 6
+                   display "*PARABENS, VOCE GANHOU NA MEGA-SENA!!!*"
+               when 5
+                   display "*VOCE FEZ UMA QUINA! 5 ACERTOS!*"
+               when 4
+                   display "*VOCE FEZ UMA QUADRA! 4 ACERTOS!*"
+               when other
+                   display "Nao Houve Premiacao. Melhor Resultado: "
+                       ws-melhor-acertos " Numero(s) Acertado(s)"
+           end-evaluate
+
+           perform grava-historico-batch
+
+           .
+       processa-um-cartao-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>            Conta Quantos dos Numeros Sorteados Estao no Cartao
+      *>------------------------------------------------------------------------
+       conta-acertos-batch section.
+
+           move zero to ws-acertos
+
+           move ws-num-sort1 to ws-num-sorteado(1)
+           move ws-num-sort2 to ws-num-sorteado(2)
+           move ws-num-sort3 to ws-num-sorteado(3)
+           move ws-num-sort4 to ws-num-sorteado(4)
+           move ws-num-sort5 to ws-num-sorteado(5)
+           move ws-num-sort6 to ws-num-sorteado(6)
+
+           perform varying ws-idx-sort from 1 by 1 until ws-idx-sort > 6
+
+               perform varying ws-idx-num from 1 by 1 until ws-idx-num > 10
+                   if wc-num-apostado(ws-idx-num) = ws-num-sorteado(ws-idx-sort)
+                       add 1 to ws-acertos
+                       move 99 to ws-idx-num
+                   end-if
+               end-perform
+
+           end-perform
+
+           .
+       conta-acertos-batch-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Sorteio dos Números
+      *>------------------------------------------------------------------------
+       sorteio-batch section.
+
+           perform semente-delay-batch
+           move     ws-semente to ws-semente-sort(1)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving ws-num-sort1
+
+           perform semente-delay-batch
+           move     ws-semente to ws-semente-sort(2)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving ws-num-sort2
+
+           perform semente-delay-batch
+           move     ws-semente to ws-semente-sort(3)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving ws-num-sort3
+
+           perform semente-delay-batch
+           move     ws-semente to ws-semente-sort(4)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving ws-num-sort4
+
+           perform semente-delay-batch
+           move     ws-semente to ws-semente-sort(5)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving ws-num-sort5
+
+           perform semente-delay-batch
+           move     ws-semente to ws-semente-sort(6)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving ws-num-sort6
+
+           perform grava-auditoria-batch
+
+           .
+       sorteio-batch-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Semente Com Delay
+      *>------------------------------------------------------------------------
+       semente-delay-batch section.  *> Delay de 1 centésimo de segundo
+
+           perform 10 times
+           accept ws-semente1 from time
+               move  ws-semente1  to ws-semente
+               perform until ws-semente > ws-semente1
+                   accept ws-semente from time
+               end-perform
+           end-perform
+
+           .
+       semente-delay-batch-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>       Calcula o Tempo Gasto em Segundos, Tratando a Virada da Meia-Noite
+      *>------------------------------------------------------------------------
+       calcula-tempo-gasto-batch section.
+
+           move ws-hora-inicio(1:2) to ws-ini-hh
+           move ws-hora-inicio(3:2) to ws-ini-mm
+           move ws-hora-inicio(5:2) to ws-ini-ss
+
+           move ws-hora-final(1:2) to ws-fin-hh
+           move ws-hora-final(3:2) to ws-fin-mm
+           move ws-hora-final(5:2) to ws-fin-ss
+
+           compute ws-seg-inicio = (ws-ini-hh * 3600) + (ws-ini-mm * 60) + ws-ini-ss
+           compute ws-seg-final  = (ws-fin-hh * 3600) + (ws-fin-mm * 60) + ws-fin-ss
+
+           if ws-seg-final < ws-seg-inicio
+               compute ws-dif-hora = (ws-seg-final + 86400) - ws-seg-inicio
+           else
+               compute ws-dif-hora = ws-seg-final - ws-seg-inicio
+           end-if
+
+           compute ws-dif-hh = ws-dif-hora / 3600
+           compute ws-dif-mm = (ws-dif-hora - (ws-dif-hh * 3600)) / 60
+           compute ws-dif-ss = ws-dif-hora - (ws-dif-hh * 3600) - (ws-dif-mm * 60)
+
+           move spaces    to ws-dif-hora-tela
+           move ws-dif-hh to ws-dif-hora-tela(1:2)
+           move ":"       to ws-dif-hora-tela(3:1)
+           move ws-dif-mm to ws-dif-hora-tela(4:2)
+           move ":"       to ws-dif-hora-tela(6:1)
+           move ws-dif-ss to ws-dif-hora-tela(7:2)
+
+           .
+       calcula-tempo-gasto-batch-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>    Grava na Trilha de Auditoria a Semente e o Resultado de Um Sorteio
+      *>------------------------------------------------------------------------
+       grava-auditoria-batch section.
+
+           accept ws-data-atual from date yyyymmdd
+           accept ws-hora-aud   from time
+
+           move ws-data-atual   to au-data
+           move ws-hora-aud     to au-hora
+
+           move ws-semente-sort(1) to au-semente(1)
+           move ws-semente-sort(2) to au-semente(2)
+           move ws-semente-sort(3) to au-semente(3)
+           move ws-semente-sort(4) to au-semente(4)
+           move ws-semente-sort(5) to au-semente(5)
+           move ws-semente-sort(6) to au-semente(6)
+
+           move ws-num-sort1 to au-num-sorteado(1)
+           move ws-num-sort2 to au-num-sorteado(2)
+           move ws-num-sort3 to au-num-sorteado(3)
+           move ws-num-sort4 to au-num-sorteado(4)
+           move ws-num-sort5 to au-num-sorteado(5)
+           move ws-num-sort6 to au-num-sorteado(6)
+
+           write au-registro
+
+           .
+       grava-auditoria-batch-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>              Gravação do Histórico de Apostas e Sorteios
+      *>------------------------------------------------------------------------
+       grava-historico-batch section.
+
+           accept ws-data-atual from date yyyymmdd
+
+           move ws-data-atual   to ah-data
+           move ws-hora-final   to ah-hora
+           move wc-nr-apostas   to ah-nr-apostas
+
+           move wc-num-apostado(01) to ah-num-apostado(01)
+           move wc-num-apostado(02) to ah-num-apostado(02)
+           move wc-num-apostado(03) to ah-num-apostado(03)
+           move wc-num-apostado(04) to ah-num-apostado(04)
+           move wc-num-apostado(05) to ah-num-apostado(05)
+           move wc-num-apostado(06) to ah-num-apostado(06)
+           move wc-num-apostado(07) to ah-num-apostado(07)
+           move wc-num-apostado(08) to ah-num-apostado(08)
+           move wc-num-apostado(09) to ah-num-apostado(09)
+           move wc-num-apostado(10) to ah-num-apostado(10)
+
+           move ws-melhor-num-sort1 to ah-num-sorteado(1)
+           move ws-melhor-num-sort2 to ah-num-sorteado(2)
+           move ws-melhor-num-sort3 to ah-num-sorteado(3)
+           move ws-melhor-num-sort4 to ah-num-sorteado(4)
+           move ws-melhor-num-sort5 to ah-num-sorteado(5)
+           move ws-melhor-num-sort6 to ah-num-sorteado(6)
+
+           move ws-contador       to ah-contador
+           move ws-dif-hora       to ah-dif-hora
+           move ws-melhor-acertos to ah-melhor-acertos
+
+           open extend apostas-hist-arq
+           if ws-fs-hist = "35"
+               open output apostas-hist-arq
+           end-if
+
+           write ah-registro
+
+           close apostas-hist-arq
+
+           .
+       grava-historico-batch-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                      Finalização Programa
+      *>------------------------------------------------------------------------
+       finaliza-batch section.
+           close cartoes-arq
+           close auditoria-arq
+           stop run
+           .
+       finaliza-batch-exit.
+           exit.
