@@ -0,0 +1,17 @@
+      *>----------------------------------------------------------------
+      *>   Copybook   : CARTAOAPOSTA
+      *>   Descricao  : Layout de um cartao de aposta (quantidade de
+      *>                numeros escolhidos e os numeros em si), usado
+      *>                pela entrada em lote do modo batch.
+      *>   Autor      : Elaine Martina Andre
+      *>   Data       : 03/11/2020
+      *>----------------------------------------------------------------
+      *>   Historico de Alteracoes
+      *>   Data       Autor   Descricao
+      *>   03/11/2020 EMA     Criacao do layout do cartao de aposta
+      *>----------------------------------------------------------------
+       01  ca-registro.
+           05  ca-nr-apostas                    pic 9(02).
+           05  ca-numeros-apostados.
+               10  ca-num-apostado occurs 10 times
+                                                 pic 9(02).
