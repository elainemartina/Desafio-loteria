@@ -1,869 +1,1362 @@
-      $set sourceformat"free"
-      *>-----Divisão de identificação do programa
-       identification division.
-       program-id. "desafioloteria".
-       author. "Elaine Martina Andre".
-       installation. "PC".
-       date-written. 12/08/2020.
-       date-compiled. 12/08/2020.
-
-      *>-----Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-       i-o-control.
-
-      *>-----Declaração de variáveis
-       data division.
-
-      *>-----Variaveis de arquivos
-       file section.
-
-      *>-----Variaveis de trabalho
-       working-storage section.
-
-      *>   Numeros sendo apostados
-       77  ws-num1                                 pic 9(02).
-       77  ws-num2                                 pic 9(02).
-       77  ws-num3                                 pic 9(02).
-       77  ws-num4                                 pic 9(02).
-       77  ws-num5                                 pic 9(02).
-       77  ws-num6                                 pic 9(02).
-       77  ws-num7                                 pic 9(02).
-       77  ws-num8                                 pic 9(02).
-       77  ws-num9                                 pic 9(02).
-       77  ws-num10                                pic 9(02).
-
-      *>   Numeros sorteados
-       77  ws-num-sort1                            pic 9(02).
-       77  ws-num-sort2                            pic 9(02).
-       77  ws-num-sort3                            pic 9(02).
-       77  ws-num-sort4                            pic 9(02).
-       77  ws-num-sort5                            pic 9(02).
-       77  ws-num-sort6                            pic 9(02).
-
-      *>   Quantidade de números sendo apostados
-       77  ws-nr-apostas                           pic 9(02).
-
-      *>   Sorteio
-       77  ws-num-sort-aux                         pic 9(02)v999999.
-       77  ws-semente                              pic 9(08).
-       77  ws-semente1                             pic 9(08).
-
-       77  ws-contador                             pic 9(8).
-
-      *>   Tempo gasto até acertar a aposta
-       77  ws-hora-inicio                          pic 9(08).
-       77  ws-hora-final                           pic 9(08).
-       77  ws-dif-hora                             pic 9(08).
-
-       77  ws-menu                                 pic x(05).
-           88 ws-fim                               value "true".
-           88 ws-n-fim                             value "false".
-
-       77  ws-cont                                 pic x(05).
-           88 ws-repeticao                         value "true".
-           88 ws-n-repeticao                       value "false".
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-      *>----Declaração de tela
-       screen section.
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>                     Procedimentos de Inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-      *>   Inicializando as variáveis para não conter sujeira
-           move zero to ws-num1
-           move zero to ws-num2
-           move zero to ws-num3
-           move zero to ws-num4
-           move zero to ws-num5
-           move zero to ws-num6
-           move zero to ws-num7
-           move zero to ws-num8
-           move zero to ws-num9
-           move zero to ws-num10
-
-           move zero to ws-contador
-
-           set ws-n-fim to true
-           set ws-n-repeticao to true
-
-           .
-       inicializa-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                        Processamento Principal
-      *>------------------------------------------------------------------------
-       processamento section.
-           display " --------------------------- Sorteio da Mega-Sena ----------------------------"
-           display " "
-
-      *>   Cartão de Aposta
-           display "************************************************************"
-           display "******************* Escolha Seus Numeros *******************"
-           display "**                                                        **"
-           display "**     01   02   03   04   05   06   07   08   09   10    **"
-           display "**     11   12   13   14   15   16   17   18   19   20    **"
-           display "**     21   22   23   24   25   26   27   28   29   30    **"
-           display "**     31   32   33   34   35   36   37   38   39   40    **"
-           display "**     41   42   43   44   45   46   47   48   49   50    **"
-           display "**     51   52   53   54   55   56   57   58   59   60    **"
-           display "**                                                        **"
-           display "*********************** Boa Sorte!!! ***********************"
-           display "************************************************************"
-           display " "
-
-      *>   Informaçoes dadas para o melhor funcionamento do jogo
-           display " ----- Informacoes do Jogo ----- "
-           display "1: Os Numeros Apostados Devem Estar no Intervalo de 1 a 60"
-           display "2: Nao Repita Numeros Ja Apostados Para Ter Mais Chance de Ganhar"
-           display "3: Cada Aposta Pode Conter De 6 a 10 Numeros"
-           display " "
-      *> ----------------------------------------------------
-      *>   Informar a quantidade da aposta
-           display "Digite '6'  Para Apostar 6  Numeros"
-           display "Digite '7'  Para Apostar 7  Numeros"
-           display "Digite '8'  Para Apostar 8  Numeros"
-           display "Digite '9'  Para Apostar 9  Numeros"
-           display "Digite '10' Para Apostar 10 Numeros"
-           accept ws-nr-apostas
-      *> ----------------------------------------------------
-      *>   Chamar a section de acordo com a quantidade de números sendo apostados
-           evaluate ws-nr-apostas
-               when = 6
-                   perform apostar-6-num
-               when = 7
-                   perform apostar-7-num
-               when = 8
-                   perform apostar-8-num
-               when = 9
-                   perform apostar-9-num
-               when = 10
-                   perform apostar-10-num
-               when other
-                   display "Opcao Invalida!"
-           end-evaluate
-      *> ----------------------------------------------------
-           perform until ws-fim
-
-      *>       Chamar section para sortear os 6 números
-               perform sorteio
-
-      *>       Aceitar a hora de inicio do sorteio
-               accept ws-hora-inicio from time
-      *>-------------------------------------------------------------------------
-      *> Verificando se os números sorteados são diferentes um do outro e de zero
-      *>-------------------------------------------------------------------------
-               if  ws-num-sort1 <> ws-num-sort2
-               and ws-num-sort1 <> ws-num-sort3
-               and ws-num-sort1 <> ws-num-sort4
-               and ws-num-sort1 <> ws-num-sort5
-               and ws-num-sort1 <> ws-num-sort6
-               and ws-num-sort1 <> 0 then
-
-                   if  ws-num-sort2 <> ws-num-sort3
-                   and ws-num-sort2 <> ws-num-sort4
-                   and ws-num-sort2 <> ws-num-sort5
-                   and ws-num-sort2 <> ws-num-sort6
-                   and ws-num-sort2 <> 0 then
-
-                       if  ws-num-sort3 <> ws-num-sort4
-                       and ws-num-sort3 <> ws-num-sort5
-                       and ws-num-sort3 <> ws-num-sort6
-                       and ws-num-sort3 <> 0 then
-
-                           if  ws-num-sort4 <> ws-num-sort5
-                           and ws-num-sort4 <> ws-num-sort6
-                           and ws-num-sort4 <> 0 then
-
-                               if  ws-num-sort5 <> ws-num-sort6
-                               and ws-num-sort5 <> 0 then
-
-      *>                       Conta a quantidade de sorteios ja realizados
-                               compute ws-contador = ws-contador + 1
-                               set ws-repeticao to true
-
-      *>                       Mostra os numeros sorteados na tela
-                               display ws-num-sort1 " - " ws-num-sort2 " - " ws-num-sort3 " - " ws-num-sort4 " - " ws-num-sort5 " - " ws-num-sort6
-                               display "Foram " ws-contador " Tentativas Ate o Momento"
-
-                               end-if
-                           end-if
-                       end-if
-                   end-if
-               end-if
-      *>-------------------------------------------------------------------------
-      *> Verificando se os números apostados são iguais aos sorteados
-      *>-------------------------------------------------------------------------
-               if ws-repeticao then
-
-                   if ws-num1  =  ws-num-sort1
-                   or ws-num2  =  ws-num-sort1
-                   or ws-num3  =  ws-num-sort1
-                   or ws-num4  =  ws-num-sort1
-                   or ws-num5  =  ws-num-sort1
-                   or ws-num6  =  ws-num-sort1
-                   or ws-num7  =  ws-num-sort1
-                   or ws-num8  =  ws-num-sort1
-                   or ws-num9  =  ws-num-sort1
-                   or ws-num10 =  ws-num-sort1 then
-
-                       if ws-num1  =  ws-num-sort2
-                       or ws-num2  =  ws-num-sort2
-                       or ws-num3  =  ws-num-sort2
-                       or ws-num4  =  ws-num-sort2
-                       or ws-num5  =  ws-num-sort2
-                       or ws-num6  =  ws-num-sort2
-                       or ws-num7  =  ws-num-sort2
-                       or ws-num8  =  ws-num-sort2
-                       or ws-num9  =  ws-num-sort2
-                       or ws-num10 =  ws-num-sort2 then
-
-                           if ws-num1  =  ws-num-sort3
-                           or ws-num2  =  ws-num-sort3
-                           or ws-num3  =  ws-num-sort3
-                           or ws-num4  =  ws-num-sort3
-                           or ws-num5  =  ws-num-sort3
-                           or ws-num6  =  ws-num-sort3
-                           or ws-num7  =  ws-num-sort3
-                           or ws-num8  =  ws-num-sort3
-                           or ws-num9  =  ws-num-sort3
-                           or ws-num10 =  ws-num-sort3 then
-
-                               if ws-num1  =  ws-num-sort4
-                               or ws-num2  =  ws-num-sort4
-                               or ws-num3  =  ws-num-sort4
-                               or ws-num4  =  ws-num-sort4
-                               or ws-num5  =  ws-num-sort4
-                               or ws-num6  =  ws-num-sort4
-                               or ws-num7  =  ws-num-sort4
-                               or ws-num8  =  ws-num-sort4
-                               or ws-num9  =  ws-num-sort4
-                               or ws-num10 =  ws-num-sort4 then
-
-                                   if ws-num1  =  ws-num-sort5
-                                   or ws-num2  =  ws-num-sort5
-                                   or ws-num3  =  ws-num-sort5
-                                   or ws-num4  =  ws-num-sort5
-                                   or ws-num5  =  ws-num-sort5
-                                   or ws-num6  =  ws-num-sort5
-                                   or ws-num7  =  ws-num-sort5
-                                   or ws-num8  =  ws-num-sort5
-                                   or ws-num9  =  ws-num-sort5
-                                   or ws-num10 =  ws-num-sort5 then
-
-                                       if ws-num1  =  ws-num-sort6
-                                       or ws-num2  =  ws-num-sort6
-                                       or ws-num3  =  ws-num-sort6
-                                       or ws-num4  =  ws-num-sort6
-                                       or ws-num5  =  ws-num-sort6
-                                       or ws-num6  =  ws-num-sort6
-                                       or ws-num7  =  ws-num-sort6
-                                       or ws-num8  =  ws-num-sort6
-                                       or ws-num9  =  ws-num-sort6
-                                       or ws-num10 =  ws-num-sort6 then
-
-                                       set ws-fim to true
-
-                                       end-if
-                                   end-if
-                               end-if
-                           end-if
-                       end-if
-                   end-if
-
-               end-if
-
-               set ws-n-repeticao to true
-
-           end-perform
-      *>------------------------------------------------------------------------
-      *> Se acertar todos os 6 números sorteados - Ganhou na Mega-Sena!
-      *>------------------------------------------------------------------------
-           if ws-fim then
-               display "***************************************"
-               display "*PARABENS, VOCE GANHOU NA MEGA-SENA!!!*"
-               display "***************************************"
-
-      *>       Aceitar a hora que o sorteio finaliza
-               accept ws-hora-final from time
-      *>       Calcular qual foi o tempo gasto até acertar a aposta
-               compute ws-dif-hora = ws-hora-final - ws-hora-inicio
-           end-if
-
-           display "Foram " ws-contador " Tentativas Ate Acertar os Numeros Secretos"
-           display "O Tempo Gasto Ate Acertar os Numeros Secretos Foi de " ws-dif-hora
-           .
-       processamento-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                         Apostar 6 Números
-      *>------------------------------------------------------------------------
-       apostar-6-num section.
-
-           display "Tente a Sorte e Advinhe os 6 Numeros Secretos: "
-           display " "
-      *> -------------------------------------------- 1º
-           display "Primeiro Numero a Ser Apostado: "
-           accept  ws-num1
-      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60
-           if ws-num1 < 1 or > 60 then
-               display "Numero Invalido, Informe um Numero Dentro do Intervalo de 1 a 60"
-               accept  ws-num1
-           end-if
-      *> -------------------------------------------- 2º
-           display "Segundo Numero a Ser Apostado : "
-           accept  ws-num2
-      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60 e não está sendo repetido
-           if ws-num2 < 1 or > 60
-                          or = ws-num1 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num2
-           end-if
-      *> -------------------------------------------- 3º
-           display "Terceiro Numero a Ser Apostado: "
-           accept  ws-num3
-           if ws-num3 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num3
-           end-if
-      *> -------------------------------------------- 4º
-           display "Quarto Numero a Ser Apostado  : "
-           accept  ws-num4
-           if ws-num4 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num4
-           end-if
-      *> -------------------------------------------- 5º
-           display "Quinto Numero a Ser Apostado  : "
-           accept  ws-num5
-           if ws-num5 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num5
-           end-if
-      *> -------------------------------------------- 6º
-           display "Sexto Numero a Ser Apostado   : "
-           accept  ws-num6
-           if ws-num6 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num6
-           end-if
-
-           .
-       apostar-6-num-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                         Apostar 7 Números
-      *>------------------------------------------------------------------------
-       apostar-7-num section.
-
-           display "Tente a Sorte e Advinhe os 7 Numeros Secretos: "
-           display " "
-      *> -------------------------------------------- 1º
-           display "Primeiro Numero a Ser Apostado: "
-           accept  ws-num1
-      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60
-           if ws-num1 < 1 or > 60 then
-               display "Numero Invalido, Informe um Numero Dentro do Intervalo de 1 a 60"
-               accept  ws-num1
-           end-if
-      *> -------------------------------------------- 2º
-           display "Segundo Numero a Ser Apostado : "
-           accept  ws-num2
-      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60 e não está sendo repetido
-           if ws-num2 < 1 or > 60
-                          or = ws-num1 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num2
-           end-if
-      *> -------------------------------------------- 3º
-           display "Terceiro Numero a Ser Apostado: "
-           accept  ws-num3
-           if ws-num3 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num3
-           end-if
-      *> -------------------------------------------- 4º
-           display "Quarto Numero a Ser Apostado  : "
-           accept  ws-num4
-           if ws-num4 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num4
-           end-if
-      *> -------------------------------------------- 5º
-           display "Quinto Numero a Ser Apostado  : "
-           accept  ws-num5
-           if ws-num5 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num5
-           end-if
-      *> -------------------------------------------- 6º
-           display "Sexto Numero a Ser Apostado   : "
-           accept  ws-num6
-           if ws-num6 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num6
-           end-if
-      *> -------------------------------------------- 7º
-           display "Setimo Numero a Ser Apostado  : "
-           accept  ws-num7
-           if ws-num7 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5
-                          or = ws-num6 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num7
-           end-if
-
-           .
-       apostar-7-num-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                         Apostar 8 Números
-      *>------------------------------------------------------------------------
-       apostar-8-num section.
-
-           display "Tente a Sorte e Advinhe os 8 Numeros Secretos: "
-           display " "
-      *> -------------------------------------------- 1º
-           display "Primeiro Numero a Ser Apostado: "
-           accept  ws-num1
-      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60
-           if ws-num1 < 1 or > 60 then
-               display "Numero Invalido, Informe um Numero Dentro do Intervalo de 1 a 60"
-               accept  ws-num1
-           end-if
-      *> -------------------------------------------- 2º
-           display "Segundo Numero a Ser Apostado : "
-           accept  ws-num2
-      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60 e não está sendo repetido
-           if ws-num2 < 1 or > 60
-                          or = ws-num1 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num2
-           end-if
-      *> -------------------------------------------- 3º
-           display "Terceiro Numero a Ser Apostado: "
-           accept  ws-num3
-           if ws-num3 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num3
-           end-if
-      *> -------------------------------------------- 4º
-           display "Quarto Numero a Ser Apostado  : "
-           accept  ws-num4
-           if ws-num4 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num4
-           end-if
-      *> -------------------------------------------- 5º
-           display "Quinto Numero a Ser Apostado  : "
-           accept  ws-num5
-           if ws-num5 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num5
-           end-if
-      *> -------------------------------------------- 6º
-           display "Sexto Numero a Ser Apostado   : "
-           accept  ws-num6
-           if ws-num6 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num6
-           end-if
-      *> -------------------------------------------- 7º
-           display "Setimo Numero a Ser Apostado  : "
-           accept  ws-num7
-           if ws-num7 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5
-                          or = ws-num6 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num7
-           end-if
-      *> -------------------------------------------- 8º
-           display "Oitavo Numero a Ser Apostado  : "
-           accept  ws-num8
-           if ws-num8 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5
-                          or = ws-num6
-                          or = ws-num7 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num8
-           end-if
-
-           .
-       apostar-8-num-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                         Apostar 9 Números
-      *>------------------------------------------------------------------------
-       apostar-9-num section.
-
-           display "Tente a Sorte e Advinhe os 9 Numeros Secretos: "
-           display " "
-      *> -------------------------------------------- 1º
-           display "Primeiro Numero a Ser Apostado: "
-           accept  ws-num1
-      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60
-           if ws-num1 < 1 or > 60 then
-               display "Numero Invalido, Informe um Numero Dentro do Intervalo de 1 a 60"
-               accept  ws-num1
-           end-if
-      *> -------------------------------------------- 2º
-           display "Segundo Numero a Ser Apostado : "
-           accept  ws-num2
-      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60 e não está sendo repetido
-           if ws-num2 < 1 or > 60
-                          or = ws-num1 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num2
-           end-if
-      *> -------------------------------------------- 3º
-           display "Terceiro Numero a Ser Apostado: "
-           accept  ws-num3
-           if ws-num3 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num3
-           end-if
-      *> -------------------------------------------- 4º
-           display "Quarto Numero a Ser Apostado  : "
-           accept  ws-num4
-           if ws-num4 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num4
-           end-if
-      *> -------------------------------------------- 5º
-           display "Quinto Numero a Ser Apostado  : "
-           accept  ws-num5
-           if ws-num5 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num5
-           end-if
-      *> -------------------------------------------- 6º
-           display "Sexto Numero a Ser Apostado   : "
-           accept  ws-num6
-           if ws-num6 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num6
-           end-if
-      *> -------------------------------------------- 7º
-           display "Setimo Numero a Ser Apostado  : "
-           accept  ws-num7
-           if ws-num7 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5
-                          or = ws-num6 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num7
-           end-if
-      *> -------------------------------------------- 8º
-           display "Oitavo Numero a Ser Apostado  : "
-           accept  ws-num8
-           if ws-num8 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5
-                          or = ws-num6
-                          or = ws-num7 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num8
-           end-if
-      *> -------------------------------------------- 9º
-           display "Nono Numero a Ser Apostado    : "
-           accept  ws-num9
-           if ws-num9 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5
-                          or = ws-num6
-                          or = ws-num7
-                          or = ws-num8 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num9
-           end-if
-
-           .
-       apostar-9-num-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                         Apostar 10 Números
-      *>------------------------------------------------------------------------
-       apostar-10-num section.
-
-           display "Tente a Sorte e Advinhe os 10 Numeros Secretos: "
-           display " "
-      *> -------------------------------------------- 1º
-           display "Primeiro Numero a Ser Apostado: "
-           accept  ws-num1
-      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60
-           if ws-num1 < 1 or > 60 then
-               display "Numero Invalido, Informe um Numero Dentro do Intervalo de 1 a 60"
-               accept  ws-num1
-           end-if
-      *> -------------------------------------------- 2º
-           display "Segundo Numero a Ser Apostado : "
-           accept  ws-num2
-      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60 e não está sendo repetido
-           if ws-num2 < 1 or > 60
-                          or = ws-num1 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num2
-           end-if
-      *> -------------------------------------------- 3º
-           display "Terceiro Numero a Ser Apostado: "
-           accept  ws-num3
-           if ws-num3 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num3
-           end-if
-      *> -------------------------------------------- 4º
-           display "Quarto Numero a Ser Apostado  : "
-           accept  ws-num4
-           if ws-num4 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num4
-           end-if
-      *> -------------------------------------------- 5º
-           display "Quinto Numero a Ser Apostado  : "
-           accept  ws-num5
-           if ws-num5 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num5
-           end-if
-      *> -------------------------------------------- 6º
-           display "Sexto Numero a Ser Apostado   : "
-           accept  ws-num6
-           if ws-num6 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num6
-           end-if
-      *> -------------------------------------------- 7º
-           display "Setimo Numero a Ser Apostado  : "
-           accept  ws-num7
-           if ws-num7 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5
-                          or = ws-num6 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num7
-           end-if
-      *> -------------------------------------------- 8º
-           display "Oitavo Numero a Ser Apostado  : "
-           accept  ws-num8
-           if ws-num8 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5
-                          or = ws-num6
-                          or = ws-num7 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num8
-           end-if
-      *> -------------------------------------------- 9º
-           display "Nono Numero a Ser Apostado    : "
-           accept  ws-num9
-           if ws-num9 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5
-                          or = ws-num6
-                          or = ws-num7
-                          or = ws-num8 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num9
-           end-if
-      *> -------------------------------------------- 10º
-           display "Decimo Numero a Ser Apostado: "
-           accept  ws-num10
-           if ws-num10 < 1 or > 60
-                          or = ws-num1
-                          or = ws-num2
-                          or = ws-num3
-                          or = ws-num4
-                          or = ws-num5
-                          or = ws-num6
-                          or = ws-num7
-                          or = ws-num8
-                          or = ws-num9 then
-               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
-               accept  ws-num10
-           end-if
-
-           .
-       apostar-10-num-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                         Sorteio dos Números
-      *>------------------------------------------------------------------------
-       sorteio section.
-
-           perform semente-delay
-      *>    accept ws-semente from time
-           compute  ws-num-sort-aux =  function random(ws-semente) *> Gerando número randomico
-           multiply ws-num-sort-aux by 60 giving ws-num-sort1      *> Multiplicando o número randomico por 60 para dar o número sorteado
-
-      *>    accept ws-semente from time
-           perform semente-delay
-           compute  ws-num-sort-aux =  function random(ws-semente)
-           multiply ws-num-sort-aux by 60 giving ws-num-sort2
-
-      *>    accept ws-semente from time
-           perform semente-delay
-           compute  ws-num-sort-aux =  function random(ws-semente)
-           multiply ws-num-sort-aux by 60 giving ws-num-sort3
-
-      *>    accept ws-semente from time
-           perform semente-delay
-           compute  ws-num-sort-aux =  function random(ws-semente)
-           multiply ws-num-sort-aux by 60 giving  ws-num-sort4
-
-      *>    accept ws-semente from time
-           perform semente-delay
-           compute  ws-num-sort-aux =  function random(ws-semente)
-           multiply ws-num-sort-aux by 60 giving ws-num-sort5
-
-      *>    accept ws-semente from time
-           perform semente-delay
-           compute  ws-num-sort-aux =  function random(ws-semente)
-           multiply ws-num-sort-aux by 60 giving  ws-num-sort6
-
-      *>    go to finaliza
-
-           .
-       sorteio-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                         Semente Com Delay
-      *>------------------------------------------------------------------------
-       semente-delay section.  *> Delay de 1 centésimo de segundo
-
-           perform 10 times
-           accept ws-semente1 from time
-               move  ws-semente1  to ws-semente
-               perform until ws-semente > ws-semente1
-                   accept ws-semente from time
-               end-perform
-           end-perform
-
-           .
-       semente-delay-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                      Finalização Programa
-      *>------------------------------------------------------------------------
-       finaliza section.
-           stop run
-           .
-       finaliza-exit.
-           exit.
-
+      $set sourceformat"free"
+      *>-----Divisão de identificação do programa
+       identification division.
+       program-id. "desafioloteria".
+       author. "Elaine Martina Andre".
+       installation. "PC".
+       date-written. 12/08/2020.
+       date-compiled. 12/08/2020.
+
+      *>-----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select apostas-hist-arq assign to "APOSTAS-HIST"
+               organization is sequential
+               file status is ws-fs-hist.
+
+           select checkpoint-arq assign to "CHECKPOINT-JOGO"
+               organization is sequential
+               file status is ws-fs-chk.
+
+           select auditoria-arq assign to "AUDITORIA-SORTEIO"
+               organization is sequential
+               file status is ws-fs-aud.
+       i-o-control.
+
+      *>-----Declaração de variáveis
+       data division.
+
+      *>-----Variaveis de arquivos
+       file section.
+       fd  apostas-hist-arq
+           label records are standard.
+           copy apostashist.
+
+       fd  checkpoint-arq
+           label records are standard.
+           copy checkpoint.
+
+       fd  auditoria-arq
+           label records are standard.
+           copy auditoria.
+
+      *>-----Variaveis de trabalho
+       working-storage section.
+
+      *>   Numeros sendo apostados
+       77  ws-num1                                 pic 9(02).
+       77  ws-num2                                 pic 9(02).
+       77  ws-num3                                 pic 9(02).
+       77  ws-num4                                 pic 9(02).
+       77  ws-num5                                 pic 9(02).
+       77  ws-num6                                 pic 9(02).
+       77  ws-num7                                 pic 9(02).
+       77  ws-num8                                 pic 9(02).
+       77  ws-num9                                 pic 9(02).
+       77  ws-num10                                pic 9(02).
+
+      *>   Numeros sorteados
+       77  ws-num-sort1                            pic 9(02).
+       77  ws-num-sort2                            pic 9(02).
+       77  ws-num-sort3                            pic 9(02).
+       77  ws-num-sort4                            pic 9(02).
+       77  ws-num-sort5                            pic 9(02).
+       77  ws-num-sort6                            pic 9(02).
+
+      *>   Numeros do sorteio que rendeu a melhor quantidade de acertos
+      *>   ate agora (o que e persistido e reportado, nao o ultimo sorteio)
+       77  ws-melhor-num-sort1                     pic 9(02).
+       77  ws-melhor-num-sort2                     pic 9(02).
+       77  ws-melhor-num-sort3                     pic 9(02).
+       77  ws-melhor-num-sort4                     pic 9(02).
+       77  ws-melhor-num-sort5                     pic 9(02).
+       77  ws-melhor-num-sort6                     pic 9(02).
+
+      *>   Quantidade de números sendo apostados
+       77  ws-nr-apostas                           pic 9(02).
+
+      *>   Sorteio
+       77  ws-num-sort-aux                         pic 9(02)v999999.
+       77  ws-semente                              pic 9(08).
+       77  ws-semente1                             pic 9(08).
+
+       77  ws-contador                             pic 9(8).
+
+      *>   Quantidade de numeros sorteados que constam na aposta
+       77  ws-acertos                              pic 9(01) comp.
+       77  ws-melhor-acertos                       pic 9(01) comp.
+
+      *>   Frequencia com que cada um dos 60 numeros foi sorteado nesta sessao
+       01  ws-tab-frequencia.
+           05  ws-freq-num occurs 60 times         pic 9(08) comp.
+
+      *>   Auxiliares para o levantamento dos numeros mais e menos sorteados
+       01  ws-tab-freq-sel.
+           05  ws-freq-sel occurs 60 times         pic x(01).
+
+       77  ws-idx-freq                             pic 9(02) comp.
+       77  ws-maior-freq                           pic 9(08) comp.
+       77  ws-maior-num                            pic 9(02) comp.
+       77  ws-menor-freq                           pic 9(08) comp.
+       77  ws-menor-num                            pic 9(02) comp.
+       77  ws-cont-top                             pic 9(02) comp.
+
+      *>   Tempo gasto até acertar a aposta
+       77  ws-hora-inicio                          pic 9(08).
+       77  ws-hora-final                           pic 9(08).
+       77  ws-dif-hora                             pic 9(08).
+
+      *>   Auxiliares para o calculo do tempo gasto em segundos
+       77  ws-ini-hh                               pic 9(02).
+       77  ws-ini-mm                               pic 9(02).
+       77  ws-ini-ss                               pic 9(02).
+       77  ws-fin-hh                               pic 9(02).
+       77  ws-fin-mm                               pic 9(02).
+       77  ws-fin-ss                               pic 9(02).
+       77  ws-seg-inicio                           pic 9(08).
+       77  ws-seg-final                            pic 9(08).
+       77  ws-dif-hh                               pic 9(02).
+       77  ws-dif-mm                               pic 9(02).
+       77  ws-dif-ss                               pic 9(02).
+       77  ws-dif-hora-tela                        pic x(08).
+
+       77  ws-menu                                 pic x(05).
+           88 ws-fim                               value "true".
+           88 ws-n-fim                             value "false".
+
+       77  ws-cont                                 pic x(05).
+           88 ws-repeticao                         value "true".
+           88 ws-n-repeticao                       value "false".
+
+       77  ws-flag-qtd                             pic x(05).
+           88 ws-qtd-valida                        value "true".
+           88 ws-qtd-invalida                      value "false".
+
+      *>   Variaveis para gravacao do historico de apostas
+       77  ws-fs-hist                              pic x(02).
+       77  ws-data-atual                           pic 9(08).
+
+      *>   Variaveis para o ponto de controle do sorteio em andamento
+       77  ws-fs-chk                               pic x(02).
+       77  ws-idx-chk                              pic 9(02) comp.
+
+       77  ws-flag-chk                             pic x(05).
+           88 ws-tem-checkpoint                    value "true".
+           88 ws-sem-checkpoint                    value "false".
+
+      *>   Indica se o ponto de controle encontrado era da mesma aposta e
+      *>   foi de fato aplicado, para saber se a hora de inicio do jogo
+      *>   deve ser restaurada em vez de reiniciada
+       77  ws-flag-chk-aplic                       pic x(05).
+           88 ws-checkpoint-aplicado                value "true".
+           88 ws-checkpoint-nao-aplicado            value "false".
+
+      *>   Variaveis para a trilha de auditoria dos sorteios
+       77  ws-fs-aud                               pic x(02).
+       77  ws-hora-aud                             pic 9(08).
+       01  ws-tab-sementes.
+           05  ws-semente-sort occurs 6 times      pic 9(08).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>                     Procedimentos de Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+      *>   Inicializando as variáveis para não conter sujeira
+           move zero to ws-num1
+           move zero to ws-num2
+           move zero to ws-num3
+           move zero to ws-num4
+           move zero to ws-num5
+           move zero to ws-num6
+           move zero to ws-num7
+           move zero to ws-num8
+           move zero to ws-num9
+           move zero to ws-num10
+
+           move zero to ws-contador
+           move zero to ws-melhor-acertos
+           move zero to ws-melhor-num-sort1
+           move zero to ws-melhor-num-sort2
+           move zero to ws-melhor-num-sort3
+           move zero to ws-melhor-num-sort4
+           move zero to ws-melhor-num-sort5
+           move zero to ws-melhor-num-sort6
+
+           perform varying ws-idx-freq from 1 by 1 until ws-idx-freq > 60
+               move zero to ws-freq-num(ws-idx-freq)
+           end-perform
+
+           set ws-n-fim to true
+           set ws-n-repeticao to true
+           set ws-checkpoint-nao-aplicado to true
+
+      *>   Se existir um ponto de controle de um jogo anterior nao concluido,
+      *>   retoma a partir dele em vez de comecar as tentativas do zero
+           perform retoma-checkpoint
+
+      *>   Abre a trilha de auditoria uma unica vez; o sorteio grava um
+      *>   registro por tentativa sem reabrir o arquivo a cada vez
+           open extend auditoria-arq
+           if ws-fs-aud = "35"
+               open output auditoria-arq
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>          Retoma o Sorteio a Partir do Ultimo Ponto de Controle
+      *>------------------------------------------------------------------------
+       retoma-checkpoint section.
+
+           set ws-sem-checkpoint to true
+
+           open input checkpoint-arq
+
+           if ws-fs-chk <> "35"
+
+               read checkpoint-arq
+                   at end
+                       continue
+                   not at end
+                       set ws-tem-checkpoint to true
+               end-read
+
+               close checkpoint-arq
+
+           end-if
+
+           .
+       retoma-checkpoint-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>   So Aplica o Ponto de Controle Encontrado se For da Mesma Aposta
+      *>------------------------------------------------------------------------
+       confere-checkpoint section.
+
+           if  ws-nr-apostas = cp-nr-apostas
+           and ws-num1  = cp-num-apostado(01)
+           and ws-num2  = cp-num-apostado(02)
+           and ws-num3  = cp-num-apostado(03)
+           and ws-num4  = cp-num-apostado(04)
+           and ws-num5  = cp-num-apostado(05)
+           and ws-num6  = cp-num-apostado(06)
+           and ws-num7  = cp-num-apostado(07)
+           and ws-num8  = cp-num-apostado(08)
+           and ws-num9  = cp-num-apostado(09)
+           and ws-num10 = cp-num-apostado(10) then
+
+               move cp-contador       to ws-contador
+               move cp-hora-inicio    to ws-hora-inicio
+               move cp-melhor-acertos to ws-melhor-acertos
+               move cp-num-sort(1) to ws-melhor-num-sort1
+               move cp-num-sort(2) to ws-melhor-num-sort2
+               move cp-num-sort(3) to ws-melhor-num-sort3
+               move cp-num-sort(4) to ws-melhor-num-sort4
+               move cp-num-sort(5) to ws-melhor-num-sort5
+               move cp-num-sort(6) to ws-melhor-num-sort6
+
+               perform varying ws-idx-chk from 1 by 1 until ws-idx-chk > 60
+                   move cp-freq-num(ws-idx-chk) to ws-freq-num(ws-idx-chk)
+               end-perform
+
+               set ws-checkpoint-aplicado to true
+
+               display "Retomando Jogo Anterior a Partir da Tentativa " ws-contador
+
+           else
+               display "Ponto de Controle Encontrado e de Outra Aposta - Iniciando Novo Jogo"
+           end-if
+
+           .
+       confere-checkpoint-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                        Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+           display " --------------------------- Sorteio da Mega-Sena ----------------------------"
+           display " "
+
+      *>   Cartão de Aposta
+           display "************************************************************"
+           display "******************* Escolha Seus Numeros *******************"
+           display "**                                                        **"
+           display "**     01   02   03   04   05   06   07   08   09   10    **"
+           display "**     11   12   13   14   15   16   17   18   19   20    **"
+           display "**     21   22   23   24   25   26   27   28   29   30    **"
+           display "**     31   32   33   34   35   36   37   38   39   40    **"
+           display "**     41   42   43   44   45   46   47   48   49   50    **"
+           display "**     51   52   53   54   55   56   57   58   59   60    **"
+           display "**                                                        **"
+           display "*********************** Boa Sorte!!! ***********************"
+           display "************************************************************"
+           display " "
+
+      *>   Informaçoes dadas para o melhor funcionamento do jogo
+           display " ----- Informacoes do Jogo ----- "
+           display "1: Os Numeros Apostados Devem Estar no Intervalo de 1 a 60"
+           display "2: Nao Repita Numeros Ja Apostados Para Ter Mais Chance de Ganhar"
+           display "3: Cada Aposta Pode Conter De 6 a 10 Numeros"
+           display " "
+      *> ----------------------------------------------------
+      *>   Informar a quantidade da aposta
+           set ws-qtd-invalida to true
+           perform until ws-qtd-valida
+               display "Digite '6'  Para Apostar 6  Numeros"
+               display "Digite '7'  Para Apostar 7  Numeros"
+               display "Digite '8'  Para Apostar 8  Numeros"
+               display "Digite '9'  Para Apostar 9  Numeros"
+               display "Digite '10' Para Apostar 10 Numeros"
+               accept ws-nr-apostas
+
+               if ws-nr-apostas >= 6 and ws-nr-apostas <= 10
+                   set ws-qtd-valida to true
+               else
+                   display "Opcao Invalida!"
+               end-if
+           end-perform
+      *> ----------------------------------------------------
+      *>   Chamar a section de acordo com a quantidade de números sendo apostados
+           evaluate ws-nr-apostas
+               when = 6
+                   perform apostar-6-num
+               when = 7
+                   perform apostar-7-num
+               when = 8
+                   perform apostar-8-num
+               when = 9
+                   perform apostar-9-num
+               when = 10
+                   perform apostar-10-num
+           end-evaluate
+      *> ----------------------------------------------------
+      *>   So retoma o ponto de controle encontrado se for exatamente a
+      *>   mesma aposta que acabou de ser digitada
+           if ws-tem-checkpoint
+               perform confere-checkpoint
+           end-if
+      *> ----------------------------------------------------
+      *>   Aceitar a hora de inicio do sorteio, uma unica vez, antes da
+      *>   primeira tentativa - a nao ser que o jogo esteja sendo retomado
+      *>   de um ponto de controle, caso em que a hora de inicio original
+      *>   ja foi restaurada em CONFERE-CHECKPOINT e o tempo gasto deve
+      *>   continuar contando desde entao
+           if ws-checkpoint-nao-aplicado
+               accept ws-hora-inicio from time
+           end-if
+
+           perform until ws-fim
+
+      *>       Chamar section para sortear os 6 números
+               perform sorteio
+
+      *>       Atualiza a tabela de frequencia com os numeros sorteados nesta volta
+               perform atualiza-frequencia
+
+      *>       Registra na trilha de auditoria a semente e o resultado deste sorteio
+               perform grava-auditoria
+      *>-------------------------------------------------------------------------
+      *> Verificando se os números sorteados são diferentes um do outro e de zero
+      *>-------------------------------------------------------------------------
+               if  ws-num-sort1 <> ws-num-sort2
+               and ws-num-sort1 <> ws-num-sort3
+               and ws-num-sort1 <> ws-num-sort4
+               and ws-num-sort1 <> ws-num-sort5
+               and ws-num-sort1 <> ws-num-sort6
+               and ws-num-sort1 <> 0 then
+
+                   if  ws-num-sort2 <> ws-num-sort3
+                   and ws-num-sort2 <> ws-num-sort4
+                   and ws-num-sort2 <> ws-num-sort5
+                   and ws-num-sort2 <> ws-num-sort6
+                   and ws-num-sort2 <> 0 then
+
+                       if  ws-num-sort3 <> ws-num-sort4
+                       and ws-num-sort3 <> ws-num-sort5
+                       and ws-num-sort3 <> ws-num-sort6
+                       and ws-num-sort3 <> 0 then
+
+                           if  ws-num-sort4 <> ws-num-sort5
+                           and ws-num-sort4 <> ws-num-sort6
+                           and ws-num-sort4 <> 0 then
+
+                               if  ws-num-sort5 <> ws-num-sort6
+                               and ws-num-sort5 <> 0 then
+
+      *>                       Conta a quantidade de sorteios ja realizados
+                               compute ws-contador = ws-contador + 1
+                               set ws-repeticao to true
+
+      *>                       Mostra os numeros sorteados na tela
+                               display ws-num-sort1 " - " ws-num-sort2 " - " ws-num-sort3 " - " ws-num-sort4 " - " ws-num-sort5 " - " ws-num-sort6
+                               display "Foram " ws-contador " Tentativas Ate o Momento"
+
+      *>                       Salva o ponto de controle a cada 1000 tentativas
+                               if function mod(ws-contador, 1000) = 0
+                                   perform grava-checkpoint
+                               end-if
+
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+      *>-------------------------------------------------------------------------
+      *> Verificando se os números apostados são iguais aos sorteados
+      *>-------------------------------------------------------------------------
+               if ws-repeticao then
+
+      *>           Conta quantos dos 6 numeros sorteados estao na aposta
+                   perform conta-acertos
+
+                   if ws-acertos > ws-melhor-acertos
+                       move ws-acertos    to ws-melhor-acertos
+                       move ws-num-sort1  to ws-melhor-num-sort1
+                       move ws-num-sort2  to ws-melhor-num-sort2
+                       move ws-num-sort3  to ws-melhor-num-sort3
+                       move ws-num-sort4  to ws-melhor-num-sort4
+                       move ws-num-sort5  to ws-melhor-num-sort5
+                       move ws-num-sort6  to ws-melhor-num-sort6
+                   end-if
+
+      *>           Acertou todos os 6 numeros sorteados - Ganhou na Mega-Sena!
+                   if ws-acertos = 6
+                       set ws-fim to true
+                   end-if
+
+               end-if
+
+               set ws-n-repeticao to true
+
+           end-perform
+      *>------------------------------------------------------------------------
+      *> Premiacao conforme a melhor quantidade de acertos obtida na rodada
+      *>------------------------------------------------------------------------
+           evaluate ws-melhor-acertos
+               when 6
+                   display "***************************************"
+                   display "*PARABENS, VOCE GANHOU NA MEGA-SENA!!!*"
+                   display "***************************************"
+               when 5
+                   display "***************************************"
+                   display "*   VOCE FEZ UMA QUINA! 5 ACERTOS!    *"
+                   display "***************************************"
+               when 4
+                   display "***************************************"
+                   display "*  VOCE FEZ UMA QUADRA! 4 ACERTOS!    *"
+                   display "***************************************"
+               when other
+                   display "Nao Houve Premiacao. Melhor Resultado: "
+                       ws-melhor-acertos " Numero(s) Acertado(s)"
+           end-evaluate
+
+      *>   Aceitar a hora que o sorteio finaliza
+           accept ws-hora-final from time
+      *>   Calcular qual foi o tempo gasto até acertar a aposta
+           perform calcula-tempo-gasto
+
+           display "Foram " ws-contador " Tentativas Ate Acertar os Numeros Secretos"
+           display "O Tempo Gasto Ate Acertar os Numeros Secretos Foi de " ws-dif-hora-tela
+
+           perform exibe-frequencia
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>       Calcula o Tempo Gasto em Segundos, Tratando a Virada da Meia-Noite
+      *>------------------------------------------------------------------------
+       calcula-tempo-gasto section.
+
+      *>   Decompondo o horario de inicio (formato HHMMSScc) em HH, MM e SS
+           move ws-hora-inicio(1:2) to ws-ini-hh
+           move ws-hora-inicio(3:2) to ws-ini-mm
+           move ws-hora-inicio(5:2) to ws-ini-ss
+
+      *>   Decompondo o horario final (formato HHMMSScc) em HH, MM e SS
+           move ws-hora-final(1:2) to ws-fin-hh
+           move ws-hora-final(3:2) to ws-fin-mm
+           move ws-hora-final(5:2) to ws-fin-ss
+
+      *>   Transformando os dois horarios em segundos corridos desde a meia-noite
+           compute ws-seg-inicio = (ws-ini-hh * 3600) + (ws-ini-mm * 60) + ws-ini-ss
+           compute ws-seg-final  = (ws-fin-hh * 3600) + (ws-fin-mm * 60) + ws-fin-ss
+
+      *>   Se o sorteio terminou depois da meia-noite, soma um dia inteiro em segundos
+           if ws-seg-final < ws-seg-inicio
+               compute ws-dif-hora = (ws-seg-final + 86400) - ws-seg-inicio
+           else
+               compute ws-dif-hora = ws-seg-final - ws-seg-inicio
+           end-if
+
+      *>   Convertendo o total de segundos de volta para HH:MM:SS para exibicao
+           compute ws-dif-hh = ws-dif-hora / 3600
+           compute ws-dif-mm = (ws-dif-hora - (ws-dif-hh * 3600)) / 60
+           compute ws-dif-ss = ws-dif-hora - (ws-dif-hh * 3600) - (ws-dif-mm * 60)
+
+           move spaces    to ws-dif-hora-tela
+           move ws-dif-hh to ws-dif-hora-tela(1:2)
+           move ":"       to ws-dif-hora-tela(3:1)
+           move ws-dif-mm to ws-dif-hora-tela(4:2)
+           move ":"       to ws-dif-hora-tela(6:1)
+           move ws-dif-ss to ws-dif-hora-tela(7:2)
+
+           .
+       calcula-tempo-gasto-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>       Atualiza a Tabela de Frequencia com os Numeros Sorteados na Volta
+      *>------------------------------------------------------------------------
+       atualiza-frequencia section.
+
+           if ws-num-sort1 >= 1 and ws-num-sort1 <= 60
+               add 1 to ws-freq-num(ws-num-sort1)
+           end-if
+
+           if ws-num-sort2 >= 1 and ws-num-sort2 <= 60
+               add 1 to ws-freq-num(ws-num-sort2)
+           end-if
+
+           if ws-num-sort3 >= 1 and ws-num-sort3 <= 60
+               add 1 to ws-freq-num(ws-num-sort3)
+           end-if
+
+           if ws-num-sort4 >= 1 and ws-num-sort4 <= 60
+               add 1 to ws-freq-num(ws-num-sort4)
+           end-if
+
+           if ws-num-sort5 >= 1 and ws-num-sort5 <= 60
+               add 1 to ws-freq-num(ws-num-sort5)
+           end-if
+
+           if ws-num-sort6 >= 1 and ws-num-sort6 <= 60
+               add 1 to ws-freq-num(ws-num-sort6)
+           end-if
+
+           .
+       atualiza-frequencia-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>          Exibe os Numeros Mais e Menos Sorteados Nesta Sessao
+      *>------------------------------------------------------------------------
+       exibe-frequencia section.
+
+           perform varying ws-idx-freq from 1 by 1 until ws-idx-freq > 60
+               move "N" to ws-freq-sel(ws-idx-freq)
+           end-perform
+
+           display " "
+           display "----- Numeros Mais Sorteados Nesta Sessao -----"
+           perform varying ws-cont-top from 1 by 1 until ws-cont-top > 10
+
+               move 0 to ws-maior-freq
+               move 0 to ws-maior-num
+
+               perform varying ws-idx-freq from 1 by 1 until ws-idx-freq > 60
+                   if ws-freq-sel(ws-idx-freq) = "N"
+                       and ws-freq-num(ws-idx-freq) > ws-maior-freq
+                       move ws-freq-num(ws-idx-freq) to ws-maior-freq
+                       move ws-idx-freq to ws-maior-num
+                   end-if
+               end-perform
+
+               if ws-maior-num > 0
+                   move "S" to ws-freq-sel(ws-maior-num)
+                   display "Numero " ws-maior-num " - " ws-maior-freq " Vezes"
+               end-if
+
+           end-perform
+
+           perform varying ws-idx-freq from 1 by 1 until ws-idx-freq > 60
+               move "N" to ws-freq-sel(ws-idx-freq)
+           end-perform
+
+           display " "
+           display "----- Numeros Menos Sorteados Nesta Sessao -----"
+           perform varying ws-cont-top from 1 by 1 until ws-cont-top > 10
+
+               move 99999999 to ws-menor-freq
+               move 0        to ws-menor-num
+
+               perform varying ws-idx-freq from 1 by 1 until ws-idx-freq > 60
+                   if ws-freq-sel(ws-idx-freq) = "N"
+                       and ws-freq-num(ws-idx-freq) < ws-menor-freq
+                       move ws-freq-num(ws-idx-freq) to ws-menor-freq
+                       move ws-idx-freq to ws-menor-num
+                   end-if
+               end-perform
+
+               if ws-menor-num > 0
+                   move "S" to ws-freq-sel(ws-menor-num)
+                   display "Numero " ws-menor-num " - " ws-menor-freq " Vezes"
+               end-if
+
+           end-perform
+
+           .
+       exibe-frequencia-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Apostar 6 Números
+      *>------------------------------------------------------------------------
+       apostar-6-num section.
+
+           display "Tente a Sorte e Advinhe os 6 Numeros Secretos: "
+           display " "
+      *> -------------------------------------------- 1º
+           display "Primeiro Numero a Ser Apostado: "
+           accept  ws-num1
+      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60
+           perform until ws-num1 >= 1 and ws-num1 <= 60
+               display "Numero Invalido, Informe um Numero Dentro do Intervalo de 1 a 60"
+               accept  ws-num1
+           end-perform
+      *> -------------------------------------------- 2º
+           display "Segundo Numero a Ser Apostado : "
+           accept  ws-num2
+      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60 e não está sendo repetido
+           perform until ws-num2 >= 1 and ws-num2 <= 60
+                          and ws-num2 <> ws-num1
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num2
+           end-perform
+      *> -------------------------------------------- 3º
+           display "Terceiro Numero a Ser Apostado: "
+           accept  ws-num3
+           perform until ws-num3 >= 1 and ws-num3 <= 60
+                          and ws-num3 <> ws-num1
+                          and ws-num3 <> ws-num2
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num3
+           end-perform
+      *> -------------------------------------------- 4º
+           display "Quarto Numero a Ser Apostado  : "
+           accept  ws-num4
+           perform until ws-num4 >= 1 and ws-num4 <= 60
+                          and ws-num4 <> ws-num1
+                          and ws-num4 <> ws-num2
+                          and ws-num4 <> ws-num3
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num4
+           end-perform
+      *> -------------------------------------------- 5º
+           display "Quinto Numero a Ser Apostado  : "
+           accept  ws-num5
+           perform until ws-num5 >= 1 and ws-num5 <= 60
+                          and ws-num5 <> ws-num1
+                          and ws-num5 <> ws-num2
+                          and ws-num5 <> ws-num3
+                          and ws-num5 <> ws-num4
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num5
+           end-perform
+      *> -------------------------------------------- 6º
+           display "Sexto Numero a Ser Apostado   : "
+           accept  ws-num6
+           perform until ws-num6 >= 1 and ws-num6 <= 60
+                          and ws-num6 <> ws-num1
+                          and ws-num6 <> ws-num2
+                          and ws-num6 <> ws-num3
+                          and ws-num6 <> ws-num4
+                          and ws-num6 <> ws-num5
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num6
+           end-perform
+
+           .
+       apostar-6-num-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Apostar 7 Números
+      *>------------------------------------------------------------------------
+       apostar-7-num section.
+
+           display "Tente a Sorte e Advinhe os 7 Numeros Secretos: "
+           display " "
+      *> -------------------------------------------- 1º
+           display "Primeiro Numero a Ser Apostado: "
+           accept  ws-num1
+      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60
+           perform until ws-num1 >= 1 and ws-num1 <= 60
+               display "Numero Invalido, Informe um Numero Dentro do Intervalo de 1 a 60"
+               accept  ws-num1
+           end-perform
+      *> -------------------------------------------- 2º
+           display "Segundo Numero a Ser Apostado : "
+           accept  ws-num2
+      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60 e não está sendo repetido
+           perform until ws-num2 >= 1 and ws-num2 <= 60
+                          and ws-num2 <> ws-num1
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num2
+           end-perform
+      *> -------------------------------------------- 3º
+           display "Terceiro Numero a Ser Apostado: "
+           accept  ws-num3
+           perform until ws-num3 >= 1 and ws-num3 <= 60
+                          and ws-num3 <> ws-num1
+                          and ws-num3 <> ws-num2
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num3
+           end-perform
+      *> -------------------------------------------- 4º
+           display "Quarto Numero a Ser Apostado  : "
+           accept  ws-num4
+           perform until ws-num4 >= 1 and ws-num4 <= 60
+                          and ws-num4 <> ws-num1
+                          and ws-num4 <> ws-num2
+                          and ws-num4 <> ws-num3
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num4
+           end-perform
+      *> -------------------------------------------- 5º
+           display "Quinto Numero a Ser Apostado  : "
+           accept  ws-num5
+           perform until ws-num5 >= 1 and ws-num5 <= 60
+                          and ws-num5 <> ws-num1
+                          and ws-num5 <> ws-num2
+                          and ws-num5 <> ws-num3
+                          and ws-num5 <> ws-num4
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num5
+           end-perform
+      *> -------------------------------------------- 6º
+           display "Sexto Numero a Ser Apostado   : "
+           accept  ws-num6
+           perform until ws-num6 >= 1 and ws-num6 <= 60
+                          and ws-num6 <> ws-num1
+                          and ws-num6 <> ws-num2
+                          and ws-num6 <> ws-num3
+                          and ws-num6 <> ws-num4
+                          and ws-num6 <> ws-num5
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num6
+           end-perform
+      *> -------------------------------------------- 7º
+           display "Setimo Numero a Ser Apostado  : "
+           accept  ws-num7
+           perform until ws-num7 >= 1 and ws-num7 <= 60
+                          and ws-num7 <> ws-num1
+                          and ws-num7 <> ws-num2
+                          and ws-num7 <> ws-num3
+                          and ws-num7 <> ws-num4
+                          and ws-num7 <> ws-num5
+                          and ws-num7 <> ws-num6
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num7
+           end-perform
+
+           .
+       apostar-7-num-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Apostar 8 Números
+      *>------------------------------------------------------------------------
+       apostar-8-num section.
+
+           display "Tente a Sorte e Advinhe os 8 Numeros Secretos: "
+           display " "
+      *> -------------------------------------------- 1º
+           display "Primeiro Numero a Ser Apostado: "
+           accept  ws-num1
+      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60
+           perform until ws-num1 >= 1 and ws-num1 <= 60
+               display "Numero Invalido, Informe um Numero Dentro do Intervalo de 1 a 60"
+               accept  ws-num1
+           end-perform
+      *> -------------------------------------------- 2º
+           display "Segundo Numero a Ser Apostado : "
+           accept  ws-num2
+      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60 e não está sendo repetido
+           perform until ws-num2 >= 1 and ws-num2 <= 60
+                          and ws-num2 <> ws-num1
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num2
+           end-perform
+      *> -------------------------------------------- 3º
+           display "Terceiro Numero a Ser Apostado: "
+           accept  ws-num3
+           perform until ws-num3 >= 1 and ws-num3 <= 60
+                          and ws-num3 <> ws-num1
+                          and ws-num3 <> ws-num2
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num3
+           end-perform
+      *> -------------------------------------------- 4º
+           display "Quarto Numero a Ser Apostado  : "
+           accept  ws-num4
+           perform until ws-num4 >= 1 and ws-num4 <= 60
+                          and ws-num4 <> ws-num1
+                          and ws-num4 <> ws-num2
+                          and ws-num4 <> ws-num3
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num4
+           end-perform
+      *> -------------------------------------------- 5º
+           display "Quinto Numero a Ser Apostado  : "
+           accept  ws-num5
+           perform until ws-num5 >= 1 and ws-num5 <= 60
+                          and ws-num5 <> ws-num1
+                          and ws-num5 <> ws-num2
+                          and ws-num5 <> ws-num3
+                          and ws-num5 <> ws-num4
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num5
+           end-perform
+      *> -------------------------------------------- 6º
+           display "Sexto Numero a Ser Apostado   : "
+           accept  ws-num6
+           perform until ws-num6 >= 1 and ws-num6 <= 60
+                          and ws-num6 <> ws-num1
+                          and ws-num6 <> ws-num2
+                          and ws-num6 <> ws-num3
+                          and ws-num6 <> ws-num4
+                          and ws-num6 <> ws-num5
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num6
+           end-perform
+      *> -------------------------------------------- 7º
+           display "Setimo Numero a Ser Apostado  : "
+           accept  ws-num7
+           perform until ws-num7 >= 1 and ws-num7 <= 60
+                          and ws-num7 <> ws-num1
+                          and ws-num7 <> ws-num2
+                          and ws-num7 <> ws-num3
+                          and ws-num7 <> ws-num4
+                          and ws-num7 <> ws-num5
+                          and ws-num7 <> ws-num6
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num7
+           end-perform
+      *> -------------------------------------------- 8º
+           display "Oitavo Numero a Ser Apostado  : "
+           accept  ws-num8
+           perform until ws-num8 >= 1 and ws-num8 <= 60
+                          and ws-num8 <> ws-num1
+                          and ws-num8 <> ws-num2
+                          and ws-num8 <> ws-num3
+                          and ws-num8 <> ws-num4
+                          and ws-num8 <> ws-num5
+                          and ws-num8 <> ws-num6
+                          and ws-num8 <> ws-num7
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num8
+           end-perform
+
+           .
+       apostar-8-num-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Apostar 9 Números
+      *>------------------------------------------------------------------------
+       apostar-9-num section.
+
+           display "Tente a Sorte e Advinhe os 9 Numeros Secretos: "
+           display " "
+      *> -------------------------------------------- 1º
+           display "Primeiro Numero a Ser Apostado: "
+           accept  ws-num1
+      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60
+           perform until ws-num1 >= 1 and ws-num1 <= 60
+               display "Numero Invalido, Informe um Numero Dentro do Intervalo de 1 a 60"
+               accept  ws-num1
+           end-perform
+      *> -------------------------------------------- 2º
+           display "Segundo Numero a Ser Apostado : "
+           accept  ws-num2
+      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60 e não está sendo repetido
+           perform until ws-num2 >= 1 and ws-num2 <= 60
+                          and ws-num2 <> ws-num1
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num2
+           end-perform
+      *> -------------------------------------------- 3º
+           display "Terceiro Numero a Ser Apostado: "
+           accept  ws-num3
+           perform until ws-num3 >= 1 and ws-num3 <= 60
+                          and ws-num3 <> ws-num1
+                          and ws-num3 <> ws-num2
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num3
+           end-perform
+      *> -------------------------------------------- 4º
+           display "Quarto Numero a Ser Apostado  : "
+           accept  ws-num4
+           perform until ws-num4 >= 1 and ws-num4 <= 60
+                          and ws-num4 <> ws-num1
+                          and ws-num4 <> ws-num2
+                          and ws-num4 <> ws-num3
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num4
+           end-perform
+      *> -------------------------------------------- 5º
+           display "Quinto Numero a Ser Apostado  : "
+           accept  ws-num5
+           perform until ws-num5 >= 1 and ws-num5 <= 60
+                          and ws-num5 <> ws-num1
+                          and ws-num5 <> ws-num2
+                          and ws-num5 <> ws-num3
+                          and ws-num5 <> ws-num4
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num5
+           end-perform
+      *> -------------------------------------------- 6º
+           display "Sexto Numero a Ser Apostado   : "
+           accept  ws-num6
+           perform until ws-num6 >= 1 and ws-num6 <= 60
+                          and ws-num6 <> ws-num1
+                          and ws-num6 <> ws-num2
+                          and ws-num6 <> ws-num3
+                          and ws-num6 <> ws-num4
+                          and ws-num6 <> ws-num5
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num6
+           end-perform
+      *> -------------------------------------------- 7º
+           display "Setimo Numero a Ser Apostado  : "
+           accept  ws-num7
+           perform until ws-num7 >= 1 and ws-num7 <= 60
+                          and ws-num7 <> ws-num1
+                          and ws-num7 <> ws-num2
+                          and ws-num7 <> ws-num3
+                          and ws-num7 <> ws-num4
+                          and ws-num7 <> ws-num5
+                          and ws-num7 <> ws-num6
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num7
+           end-perform
+      *> -------------------------------------------- 8º
+           display "Oitavo Numero a Ser Apostado  : "
+           accept  ws-num8
+           perform until ws-num8 >= 1 and ws-num8 <= 60
+                          and ws-num8 <> ws-num1
+                          and ws-num8 <> ws-num2
+                          and ws-num8 <> ws-num3
+                          and ws-num8 <> ws-num4
+                          and ws-num8 <> ws-num5
+                          and ws-num8 <> ws-num6
+                          and ws-num8 <> ws-num7
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num8
+           end-perform
+      *> -------------------------------------------- 9º
+           display "Nono Numero a Ser Apostado    : "
+           accept  ws-num9
+           perform until ws-num9 >= 1 and ws-num9 <= 60
+                          and ws-num9 <> ws-num1
+                          and ws-num9 <> ws-num2
+                          and ws-num9 <> ws-num3
+                          and ws-num9 <> ws-num4
+                          and ws-num9 <> ws-num5
+                          and ws-num9 <> ws-num6
+                          and ws-num9 <> ws-num7
+                          and ws-num9 <> ws-num8
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num9
+           end-perform
+
+           .
+       apostar-9-num-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Apostar 10 Números
+      *>------------------------------------------------------------------------
+       apostar-10-num section.
+
+           display "Tente a Sorte e Advinhe os 10 Numeros Secretos: "
+           display " "
+      *> -------------------------------------------- 1º
+           display "Primeiro Numero a Ser Apostado: "
+           accept  ws-num1
+      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60
+           perform until ws-num1 >= 1 and ws-num1 <= 60
+               display "Numero Invalido, Informe um Numero Dentro do Intervalo de 1 a 60"
+               accept  ws-num1
+           end-perform
+      *> -------------------------------------------- 2º
+           display "Segundo Numero a Ser Apostado : "
+           accept  ws-num2
+      *>   Conferindo se o número sendo apostado está dentro do intervalo de 1 a 60 e não está sendo repetido
+           perform until ws-num2 >= 1 and ws-num2 <= 60
+                          and ws-num2 <> ws-num1
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num2
+           end-perform
+      *> -------------------------------------------- 3º
+           display "Terceiro Numero a Ser Apostado: "
+           accept  ws-num3
+           perform until ws-num3 >= 1 and ws-num3 <= 60
+                          and ws-num3 <> ws-num1
+                          and ws-num3 <> ws-num2
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num3
+           end-perform
+      *> -------------------------------------------- 4º
+           display "Quarto Numero a Ser Apostado  : "
+           accept  ws-num4
+           perform until ws-num4 >= 1 and ws-num4 <= 60
+                          and ws-num4 <> ws-num1
+                          and ws-num4 <> ws-num2
+                          and ws-num4 <> ws-num3
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num4
+           end-perform
+      *> -------------------------------------------- 5º
+           display "Quinto Numero a Ser Apostado  : "
+           accept  ws-num5
+           perform until ws-num5 >= 1 and ws-num5 <= 60
+                          and ws-num5 <> ws-num1
+                          and ws-num5 <> ws-num2
+                          and ws-num5 <> ws-num3
+                          and ws-num5 <> ws-num4
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num5
+           end-perform
+      *> -------------------------------------------- 6º
+           display "Sexto Numero a Ser Apostado   : "
+           accept  ws-num6
+           perform until ws-num6 >= 1 and ws-num6 <= 60
+                          and ws-num6 <> ws-num1
+                          and ws-num6 <> ws-num2
+                          and ws-num6 <> ws-num3
+                          and ws-num6 <> ws-num4
+                          and ws-num6 <> ws-num5
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num6
+           end-perform
+      *> -------------------------------------------- 7º
+           display "Setimo Numero a Ser Apostado  : "
+           accept  ws-num7
+           perform until ws-num7 >= 1 and ws-num7 <= 60
+                          and ws-num7 <> ws-num1
+                          and ws-num7 <> ws-num2
+                          and ws-num7 <> ws-num3
+                          and ws-num7 <> ws-num4
+                          and ws-num7 <> ws-num5
+                          and ws-num7 <> ws-num6
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num7
+           end-perform
+      *> -------------------------------------------- 8º
+           display "Oitavo Numero a Ser Apostado  : "
+           accept  ws-num8
+           perform until ws-num8 >= 1 and ws-num8 <= 60
+                          and ws-num8 <> ws-num1
+                          and ws-num8 <> ws-num2
+                          and ws-num8 <> ws-num3
+                          and ws-num8 <> ws-num4
+                          and ws-num8 <> ws-num5
+                          and ws-num8 <> ws-num6
+                          and ws-num8 <> ws-num7
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num8
+           end-perform
+      *> -------------------------------------------- 9º
+           display "Nono Numero a Ser Apostado    : "
+           accept  ws-num9
+           perform until ws-num9 >= 1 and ws-num9 <= 60
+                          and ws-num9 <> ws-num1
+                          and ws-num9 <> ws-num2
+                          and ws-num9 <> ws-num3
+                          and ws-num9 <> ws-num4
+                          and ws-num9 <> ws-num5
+                          and ws-num9 <> ws-num6
+                          and ws-num9 <> ws-num7
+                          and ws-num9 <> ws-num8
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num9
+           end-perform
+      *> -------------------------------------------- 10º
+           display "Decimo Numero a Ser Apostado: "
+           accept  ws-num10
+           perform until ws-num10 >= 1 and ws-num10 <= 60
+                          and ws-num10 <> ws-num1
+                          and ws-num10 <> ws-num2
+                          and ws-num10 <> ws-num3
+                          and ws-num10 <> ws-num4
+                          and ws-num10 <> ws-num5
+                          and ws-num10 <> ws-num6
+                          and ws-num10 <> ws-num7
+                          and ws-num10 <> ws-num8
+                          and ws-num10 <> ws-num9
+               display "O Numero Apostado Esta Fora do Intervalo de 1 a 60 ou Esta Sendo Repetido"
+               accept  ws-num10
+           end-perform
+
+           .
+       apostar-10-num-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Sorteio dos Números
+      *>------------------------------------------------------------------------
+       sorteio section.
+
+           perform semente-delay
+      *>    accept ws-semente from time
+           move     ws-semente to ws-semente-sort(1)
+           compute  ws-num-sort-aux =  function random(ws-semente) *> Gerando número randomico
+           multiply ws-num-sort-aux by 60 giving ws-num-sort1      *> Multiplicando o número randomico por 60 para dar o número sorteado
+
+      *>    accept ws-semente from time
+           perform semente-delay
+           move     ws-semente to ws-semente-sort(2)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving ws-num-sort2
+
+      *>    accept ws-semente from time
+           perform semente-delay
+           move     ws-semente to ws-semente-sort(3)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving ws-num-sort3
+
+      *>    accept ws-semente from time
+           perform semente-delay
+           move     ws-semente to ws-semente-sort(4)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving  ws-num-sort4
+
+      *>    accept ws-semente from time
+           perform semente-delay
+           move     ws-semente to ws-semente-sort(5)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving ws-num-sort5
+
+      *>    accept ws-semente from time
+           perform semente-delay
+           move     ws-semente to ws-semente-sort(6)
+           compute  ws-num-sort-aux =  function random(ws-semente)
+           multiply ws-num-sort-aux by 60 giving  ws-num-sort6
+
+      *>    go to finaliza
+
+           .
+       sorteio-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Semente Com Delay
+      *>------------------------------------------------------------------------
+       semente-delay section.  *> Delay de 1 centésimo de segundo
+
+           perform 10 times
+           accept ws-semente1 from time
+               move  ws-semente1  to ws-semente
+               perform until ws-semente > ws-semente1
+                   accept ws-semente from time
+               end-perform
+           end-perform
+
+           .
+       semente-delay-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>   Conta Quantos dos 6 Numeros Sorteados Constam na Aposta do Jogador
+      *>------------------------------------------------------------------------
+       conta-acertos section.
+
+           move zero to ws-acertos
+
+           if ws-num1  = ws-num-sort1 or ws-num2  = ws-num-sort1
+           or ws-num3  = ws-num-sort1 or ws-num4  = ws-num-sort1
+           or ws-num5  = ws-num-sort1 or ws-num6  = ws-num-sort1
+           or ws-num7  = ws-num-sort1 or ws-num8  = ws-num-sort1
+           or ws-num9  = ws-num-sort1 or ws-num10 = ws-num-sort1
+               add 1 to ws-acertos
+           end-if
+
+           if ws-num1  = ws-num-sort2 or ws-num2  = ws-num-sort2
+           or ws-num3  = ws-num-sort2 or ws-num4  = ws-num-sort2
+           or ws-num5  = ws-num-sort2 or ws-num6  = ws-num-sort2
+           or ws-num7  = ws-num-sort2 or ws-num8  = ws-num-sort2
+           or ws-num9  = ws-num-sort2 or ws-num10 = ws-num-sort2
+               add 1 to ws-acertos
+           end-if
+
+           if ws-num1  = ws-num-sort3 or ws-num2  = ws-num-sort3
+           or ws-num3  = ws-num-sort3 or ws-num4  = ws-num-sort3
+           or ws-num5  = ws-num-sort3 or ws-num6  = ws-num-sort3
+           or ws-num7  = ws-num-sort3 or ws-num8  = ws-num-sort3
+           or ws-num9  = ws-num-sort3 or ws-num10 = ws-num-sort3
+               add 1 to ws-acertos
+           end-if
+
+           if ws-num1  = ws-num-sort4 or ws-num2  = ws-num-sort4
+           or ws-num3  = ws-num-sort4 or ws-num4  = ws-num-sort4
+           or ws-num5  = ws-num-sort4 or ws-num6  = ws-num-sort4
+           or ws-num7  = ws-num-sort4 or ws-num8  = ws-num-sort4
+           or ws-num9  = ws-num-sort4 or ws-num10 = ws-num-sort4
+               add 1 to ws-acertos
+           end-if
+
+           if ws-num1  = ws-num-sort5 or ws-num2  = ws-num-sort5
+           or ws-num3  = ws-num-sort5 or ws-num4  = ws-num-sort5
+           or ws-num5  = ws-num-sort5 or ws-num6  = ws-num-sort5
+           or ws-num7  = ws-num-sort5 or ws-num8  = ws-num-sort5
+           or ws-num9  = ws-num-sort5 or ws-num10 = ws-num-sort5
+               add 1 to ws-acertos
+           end-if
+
+           if ws-num1  = ws-num-sort6 or ws-num2  = ws-num-sort6
+           or ws-num3  = ws-num-sort6 or ws-num4  = ws-num-sort6
+           or ws-num5  = ws-num-sort6 or ws-num6  = ws-num-sort6
+           or ws-num7  = ws-num-sort6 or ws-num8  = ws-num-sort6
+           or ws-num9  = ws-num-sort6 or ws-num10 = ws-num-sort6
+               add 1 to ws-acertos
+           end-if
+
+           .
+       conta-acertos-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>    Grava na Trilha de Auditoria a Semente e o Resultado de Um Sorteio
+      *>------------------------------------------------------------------------
+       grava-auditoria section.
+
+           accept ws-data-atual from date yyyymmdd
+           accept ws-hora-aud   from time
+
+           move ws-data-atual   to au-data
+           move ws-hora-aud     to au-hora
+
+           move ws-semente-sort(1) to au-semente(1)
+           move ws-semente-sort(2) to au-semente(2)
+           move ws-semente-sort(3) to au-semente(3)
+           move ws-semente-sort(4) to au-semente(4)
+           move ws-semente-sort(5) to au-semente(5)
+           move ws-semente-sort(6) to au-semente(6)
+
+           move ws-num-sort1 to au-num-sorteado(1)
+           move ws-num-sort2 to au-num-sorteado(2)
+           move ws-num-sort3 to au-num-sorteado(3)
+           move ws-num-sort4 to au-num-sorteado(4)
+           move ws-num-sort5 to au-num-sorteado(5)
+           move ws-num-sort6 to au-num-sorteado(6)
+
+           write au-registro
+
+           .
+       grava-auditoria-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>       Grava o Ponto de Controle do Sorteio Ainda em Andamento
+      *>------------------------------------------------------------------------
+       grava-checkpoint section.
+
+           move ws-contador       to cp-contador
+           move ws-hora-inicio    to cp-hora-inicio
+           move ws-melhor-acertos to cp-melhor-acertos
+           move ws-nr-apostas     to cp-nr-apostas
+           move ws-num1  to cp-num-apostado(01)
+           move ws-num2  to cp-num-apostado(02)
+           move ws-num3  to cp-num-apostado(03)
+           move ws-num4  to cp-num-apostado(04)
+           move ws-num5  to cp-num-apostado(05)
+           move ws-num6  to cp-num-apostado(06)
+           move ws-num7  to cp-num-apostado(07)
+           move ws-num8  to cp-num-apostado(08)
+           move ws-num9  to cp-num-apostado(09)
+           move ws-num10 to cp-num-apostado(10)
+           move ws-melhor-num-sort1 to cp-num-sort(1)
+           move ws-melhor-num-sort2 to cp-num-sort(2)
+           move ws-melhor-num-sort3 to cp-num-sort(3)
+           move ws-melhor-num-sort4 to cp-num-sort(4)
+           move ws-melhor-num-sort5 to cp-num-sort(5)
+           move ws-melhor-num-sort6 to cp-num-sort(6)
+
+           perform varying ws-idx-chk from 1 by 1 until ws-idx-chk > 60
+               move ws-freq-num(ws-idx-chk) to cp-freq-num(ws-idx-chk)
+           end-perform
+
+           open output checkpoint-arq
+           write cp-registro
+           close checkpoint-arq
+
+           .
+       grava-checkpoint-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>       Apaga o Ponto de Controle Apos o Jogo Ter Sido Concluido
+      *>------------------------------------------------------------------------
+       apaga-checkpoint section.
+
+           open output checkpoint-arq
+           close checkpoint-arq
+
+           .
+       apaga-checkpoint-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>              Gravação do Histórico de Apostas e Sorteios
+      *>------------------------------------------------------------------------
+       grava-historico section.
+
+           accept ws-data-atual from date yyyymmdd
+
+           move ws-data-atual  to ah-data
+           move ws-hora-final  to ah-hora
+           move ws-nr-apostas  to ah-nr-apostas
+
+           move ws-num1  to ah-num-apostado(01)
+           move ws-num2  to ah-num-apostado(02)
+           move ws-num3  to ah-num-apostado(03)
+           move ws-num4  to ah-num-apostado(04)
+           move ws-num5  to ah-num-apostado(05)
+           move ws-num6  to ah-num-apostado(06)
+           move ws-num7  to ah-num-apostado(07)
+           move ws-num8  to ah-num-apostado(08)
+           move ws-num9  to ah-num-apostado(09)
+           move ws-num10 to ah-num-apostado(10)
+
+           move ws-melhor-num-sort1 to ah-num-sorteado(1)
+           move ws-melhor-num-sort2 to ah-num-sorteado(2)
+           move ws-melhor-num-sort3 to ah-num-sorteado(3)
+           move ws-melhor-num-sort4 to ah-num-sorteado(4)
+           move ws-melhor-num-sort5 to ah-num-sorteado(5)
+           move ws-melhor-num-sort6 to ah-num-sorteado(6)
+
+           move ws-contador       to ah-contador
+           move ws-dif-hora       to ah-dif-hora
+           move ws-melhor-acertos to ah-melhor-acertos
+
+           open extend apostas-hist-arq
+           if ws-fs-hist = "35"
+               open output apostas-hist-arq
+           end-if
+
+           write ah-registro
+
+           close apostas-hist-arq
+
+           .
+       grava-historico-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                      Finalização Programa
+      *>------------------------------------------------------------------------
+       finaliza section.
+           perform grava-historico
+           perform apaga-checkpoint
+           close auditoria-arq
+           stop run
+           .
+       finaliza-exit.
+           exit.
+
