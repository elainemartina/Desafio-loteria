@@ -0,0 +1,36 @@
+      *>----------------------------------------------------------------
+      *>   Copybook   : CHECKPOINT
+      *>   Descricao  : Layout do ponto de controle do sorteio em
+      *>                andamento (tentativas, sorteio da melhor
+      *>                quantidade de acertos ate agora e a tabela de
+      *>                frequencia), usado para retomar um jogo longo
+      *>                apos uma interrupcao.
+      *>   Autor      : Elaine Martina Andre
+      *>   Data       : 22/01/2021
+      *>----------------------------------------------------------------
+      *>   Historico de Alteracoes
+      *>   Data       Autor   Descricao
+      *>   22/01/2021 EMA     Criacao do layout do ponto de controle
+      *>   09/08/2026 EMA     Inclusao da melhor quantidade de acertos
+      *>   09/08/2026 EMA     Inclusao da aposta a que o ponto de controle
+      *>                      pertence, para so retomar quando a aposta
+      *>                      atual for a mesma do jogo interrompido
+      *>   09/08/2026 EMA     Inclusao da hora de inicio original do jogo,
+      *>                      para que o tempo gasto exibido ao final
+      *>                      continue contando desde o inicio real do
+      *>                      jogo mesmo apos uma retomada
+      *>----------------------------------------------------------------
+       01  cp-registro.
+           05  cp-contador                      pic 9(08).
+           05  cp-hora-inicio                   pic 9(08).
+           05  cp-melhor-acertos                pic 9(01).
+           05  cp-nr-apostas                    pic 9(02).
+           05  cp-numeros-apostados.
+               10  cp-num-apostado occurs 10 times
+                                                 pic 9(02).
+           05  cp-numeros-sorteados.
+               10  cp-num-sort occurs 6 times
+                                                 pic 9(02).
+           05  cp-tab-frequencia.
+               10  cp-freq-num occurs 60 times
+                                                 pic 9(08).
