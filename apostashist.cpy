@@ -0,0 +1,26 @@
+      *>----------------------------------------------------------------
+      *>   Copybook   : APOSTASHIST
+      *>   Descricao  : Layout do registro do historico de apostas e
+      *>                sorteios (arquivo APOSTAS-HIST), usado tanto
+      *>                pelo jogo interativo quanto pelo modo batch e
+      *>                pelo relatorio gerencial.
+      *>   Autor      : Elaine Martina Andre
+      *>   Data       : 12/08/2020
+      *>----------------------------------------------------------------
+      *>   Historico de Alteracoes
+      *>   Data       Autor   Descricao
+      *>   12/08/2020 EMA     Criacao do layout do historico
+      *>----------------------------------------------------------------
+       01  ah-registro.
+           05  ah-data                          pic 9(08).
+           05  ah-hora                          pic 9(08).
+           05  ah-nr-apostas                    pic 9(02).
+           05  ah-numeros-apostados.
+               10  ah-num-apostado occurs 10 times
+                                                 pic 9(02).
+           05  ah-numeros-sorteados.
+               10  ah-num-sorteado occurs 6 times
+                                                 pic 9(02).
+           05  ah-contador                      pic 9(08).
+           05  ah-dif-hora                      pic 9(08).
+           05  ah-melhor-acertos                pic 9(01).
