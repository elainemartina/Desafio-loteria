@@ -0,0 +1,23 @@
+      *>----------------------------------------------------------------
+      *>   Copybook   : AUDITORIA
+      *>   Descricao  : Layout da trilha de auditoria de cada sorteio
+      *>                realizado (semente usada em cada um dos 6
+      *>                numeros e o numero resultante), para permitir
+      *>                que um sorteio contestado seja reproduzido de
+      *>                forma independente.
+      *>   Autor      : Elaine Martina Andre
+      *>   Data       : 10/03/2021
+      *>----------------------------------------------------------------
+      *>   Historico de Alteracoes
+      *>   Data       Autor   Descricao
+      *>   10/03/2021 EMA     Criacao do layout da trilha de auditoria
+      *>----------------------------------------------------------------
+       01  au-registro.
+           05  au-data                          pic 9(08).
+           05  au-hora                          pic 9(08).
+           05  au-sementes.
+               10  au-semente occurs 6 times
+                                                 pic 9(08).
+           05  au-numeros-sorteados.
+               10  au-num-sorteado occurs 6 times
+                                                 pic 9(02).
