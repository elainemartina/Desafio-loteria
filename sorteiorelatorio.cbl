@@ -0,0 +1,316 @@
+      $set sourceformat"free"
+      *>-----Divisão de identificação do programa
+       identification division.
+       program-id. "sorteiorelatorio".
+       author. "Elaine Martina Andre".
+       installation. "PC".
+       date-written. 14/09/2020.
+       date-compiled. 14/09/2020.
+
+      *>-----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select apostas-hist-arq assign to "APOSTAS-HIST"
+               organization is sequential
+               file status is ws-fs-hist.
+
+           select auditoria-arq assign to "AUDITORIA-SORTEIO"
+               organization is sequential
+               file status is ws-fs-aud.
+
+      *>-----Declaração de variáveis
+       data division.
+
+      *>-----Variaveis de arquivos
+       file section.
+       fd  apostas-hist-arq
+           label records are standard.
+           copy apostashist.
+
+       fd  auditoria-arq
+           label records are standard.
+           copy auditoria.
+
+      *>-----Variaveis de trabalho
+       working-storage section.
+
+      *>   Controle de leitura do arquivo de historico
+       77  ws-fs-hist                              pic x(02).
+
+       77  ws-flag-fim-arq                         pic x(05).
+           88 ws-fim-arq                           value "true".
+           88 ws-n-fim-arq                         value "false".
+
+      *>   Controle de leitura da trilha de auditoria (usada para a
+      *>   estatistica de frequencia, que precisa de todo sorteio
+      *>   realizado e nao so do sorteio vencedor de cada aposta)
+       77  ws-fs-aud                               pic x(02).
+
+       77  ws-flag-fim-aud                         pic x(05).
+           88 ws-fim-aud                           value "true".
+           88 ws-n-fim-aud                         value "false".
+
+       77  ws-flag-tem-aud                         pic x(05).
+           88 ws-tem-auditoria                     value "true".
+           88 ws-sem-auditoria                     value "false".
+
+       77  ws-qtd-lidos                            pic 9(08).
+
+      *>   Estatisticas por tamanho de aposta (6 a 10 numeros)
+       01  ws-tab-por-tamanho.
+           05  ws-linha-tam occurs 5 times.
+               10  ws-tam-qtd-registros            pic 9(08).
+               10  ws-tam-soma-contador            pic 9(08).
+
+      *>   Tempo gasto (em segundos) mais rapido e mais lento
+       77  ws-tempo-mais-rapido                    pic 9(08).
+       77  ws-tempo-mais-lento                     pic 9(08).
+
+      *>   Frequencia de cada um dos 60 numeros sorteados
+       01  ws-tab-freq-geral.
+           05  ws-freq-geral occurs 60 times       pic 9(08).
+
+      *>   Auxiliares para exibicao do tempo no formato HH:MM:SS
+       77  ws-seg-aux                              pic 9(08).
+       77  ws-hh-aux                               pic 9(02).
+       77  ws-mm-aux                               pic 9(02).
+       77  ws-ss-aux                               pic 9(02).
+       77  ws-tempo-tela                           pic x(08).
+
+       77  ws-media-tentativas                     pic 9(08)v99.
+       77  ws-idx-sorteado                         pic 9(02) comp.
+       77  ws-idx-tam                              pic 9(02) comp.
+       77  ws-idx-freq                             pic 9(02) comp.
+       77  ws-tam-mostrado                         pic 9(02) comp.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa-relatorio.
+           perform processa-historico.
+           perform processa-auditoria.
+           perform exibe-relatorio.
+           perform finaliza-relatorio.
+
+      *>------------------------------------------------------------------------
+      *>                     Procedimentos de Inicialização
+      *>------------------------------------------------------------------------
+       inicializa-relatorio section.
+
+           set ws-n-fim-arq to true
+           set ws-n-fim-aud to true
+           set ws-sem-auditoria to true
+           move zero to ws-qtd-lidos
+           move zero to ws-tempo-mais-lento
+
+           move 99999999 to ws-tempo-mais-rapido
+
+           perform varying ws-idx-tam from 1 by 1 until ws-idx-tam > 5
+               move zero to ws-tam-qtd-registros(ws-idx-tam)
+               move zero to ws-tam-soma-contador(ws-idx-tam)
+           end-perform
+
+           perform varying ws-idx-freq from 1 by 1 until ws-idx-freq > 60
+               move zero to ws-freq-geral(ws-idx-freq)
+           end-perform
+
+           open input apostas-hist-arq
+
+           if ws-fs-hist = "35"
+               display "Nao Existem Apostas Registradas no Historico Ainda."
+               close apostas-hist-arq
+               stop run
+           end-if
+
+      *>   A trilha de auditoria e opcional para o relatorio: se ainda
+      *>   nao existir, so a estatistica de frequencia fica zerada
+           open input auditoria-arq
+
+           if ws-fs-aud = "35"
+               display "Nao Existe Trilha de Auditoria Ainda - "
+                   "Estatistica de Frequencia Nao Sera Calculada."
+           else
+               set ws-tem-auditoria to true
+           end-if
+
+           .
+       inicializa-relatorio-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>              Leitura e Acumulo das Estatisticas do Historico
+      *>------------------------------------------------------------------------
+       processa-historico section.
+
+           perform until ws-fim-arq
+
+               read apostas-hist-arq
+                   at end
+                       set ws-fim-arq to true
+                   not at end
+                       perform acumula-registro
+               end-read
+
+           end-perform
+
+           .
+       processa-historico-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                 Acumula um Registro do Historico Lido
+      *>------------------------------------------------------------------------
+       acumula-registro section.
+
+           add 1 to ws-qtd-lidos
+
+           move ah-nr-apostas to ws-idx-tam
+           subtract 5 from ws-idx-tam
+
+      *>       So entra na media de tentativas ate ganhar quem realmente
+      *>       fechou a sena; jogo que parou por ter batido o limite de
+      *>       tentativas sem ganhar nao pode contar como "tentativas ate
+      *>       ganhar"
+           if ah-melhor-acertos = 6
+               add 1              to ws-tam-qtd-registros(ws-idx-tam)
+               add ah-contador    to ws-tam-soma-contador(ws-idx-tam)
+           end-if
+
+           if ah-dif-hora < ws-tempo-mais-rapido
+               move ah-dif-hora to ws-tempo-mais-rapido
+           end-if
+
+           if ah-dif-hora > ws-tempo-mais-lento
+               move ah-dif-hora to ws-tempo-mais-lento
+           end-if
+
+           .
+       acumula-registro-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>        Leitura e Acumulo da Estatistica de Frequencia (Auditoria)
+      *>------------------------------------------------------------------------
+      *>   A frequencia de cada numero e apurada a partir de AUDITORIA-SORTEIO,
+      *>   que registra todo sorteio realizado, e nao a partir de APOSTAS-HIST,
+      *>   que so guarda o sorteio de melhor resultado de cada aposta - usar
+      *>   APOSTAS-HIST aqui enviesaria a estatistica para os numeros apostados
+      *>   pelos jogadores, em vez de refletir o gerador de numeros em si
+       processa-auditoria section.
+
+           if ws-tem-auditoria
+               perform until ws-fim-aud
+
+                   read auditoria-arq
+                       at end
+                           set ws-fim-aud to true
+                       not at end
+                           perform acumula-frequencia
+                   end-read
+
+               end-perform
+           end-if
+
+           .
+       processa-auditoria-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                 Acumula a Frequencia de um Sorteio Auditado
+      *>------------------------------------------------------------------------
+       acumula-frequencia section.
+
+           perform varying ws-idx-sorteado from 1 by 1 until ws-idx-sorteado > 6
+               if au-num-sorteado(ws-idx-sorteado) >= 1
+                   and au-num-sorteado(ws-idx-sorteado) <= 60
+                   add 1 to ws-freq-geral(au-num-sorteado(ws-idx-sorteado))
+               end-if
+           end-perform
+
+           .
+       acumula-frequencia-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                     Converte Segundos Para HH:MM:SS
+      *>------------------------------------------------------------------------
+       formata-tempo section.
+
+           compute ws-hh-aux = ws-seg-aux / 3600
+           compute ws-mm-aux = (ws-seg-aux - (ws-hh-aux * 3600)) / 60
+           compute ws-ss-aux = ws-seg-aux - (ws-hh-aux * 3600) - (ws-mm-aux * 60)
+
+           move spaces  to ws-tempo-tela
+           move ws-hh-aux to ws-tempo-tela(1:2)
+           move ":"       to ws-tempo-tela(3:1)
+           move ws-mm-aux to ws-tempo-tela(4:2)
+           move ":"       to ws-tempo-tela(6:1)
+           move ws-ss-aux to ws-tempo-tela(7:2)
+
+           .
+       formata-tempo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                       Exibicao do Relatorio Gerencial
+      *>------------------------------------------------------------------------
+       exibe-relatorio section.
+
+           display " "
+           display " ------------------- Relatorio da Mega-Sena ---------------------"
+           display "Total de Apostas Registradas no Historico: " ws-qtd-lidos
+           display " "
+
+           display "----- Media de Tentativas Ate Ganhar, Por Quantidade de Numeros -----"
+           perform varying ws-idx-tam from 1 by 1 until ws-idx-tam > 5
+
+               compute ws-tam-mostrado = ws-idx-tam + 5
+
+               if ws-tam-qtd-registros(ws-idx-tam) > 0
+                   compute ws-media-tentativas
+                       = ws-tam-soma-contador(ws-idx-tam)
+                       / ws-tam-qtd-registros(ws-idx-tam)
+
+                   display "Apostas de " ws-tam-mostrado " Numeros: "
+                       ws-media-tentativas " Tentativas em Media ( "
+                       ws-tam-qtd-registros(ws-idx-tam) " Apostas )"
+               else
+                   display "Apostas de " ws-tam-mostrado
+                       " Numeros: Nenhum Registro no Historico"
+               end-if
+
+           end-perform
+           display " "
+
+           move ws-tempo-mais-rapido to ws-seg-aux
+           perform formata-tempo
+           display "Tempo Mais Rapido Registrado: " ws-tempo-tela
+
+           move ws-tempo-mais-lento to ws-seg-aux
+           perform formata-tempo
+           display "Tempo Mais Lento Registrado : " ws-tempo-tela
+           display " "
+
+           display "----- Quantas Vezes Cada Numero Ja Foi Sorteado -----"
+           perform varying ws-idx-freq from 1 by 1 until ws-idx-freq > 60
+               display "Numero " ws-idx-freq " - " ws-freq-geral(ws-idx-freq)
+                   " Vezes"
+           end-perform
+
+           .
+       exibe-relatorio-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                      Finalização Programa
+      *>------------------------------------------------------------------------
+       finaliza-relatorio section.
+           close apostas-hist-arq
+           if ws-tem-auditoria
+               close auditoria-arq
+           end-if
+           stop run
+           .
+       finaliza-relatorio-exit.
+           exit.
